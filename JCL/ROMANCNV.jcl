@@ -0,0 +1,99 @@
+//ROMANCNV JOB (ACCTNO),'D MOLINA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB NAME      : ROMANCNV                                      *
+//* AUTHOR        : D. MOLINA                                     *
+//* INSTALLATION  : BATCH DEVELOPMENT - MATH LIBRARY GROUP         *
+//* DATE-WRITTEN  : 02/12/2021                                    *
+//*-----------------------------------------------------------------
+//* REMARKS.                                                       *
+//*     UNATTENDED OVERNIGHT RUN OF ROMAN-NUMERAL-CONV (LOAD       *
+//*     MODULE ROMANCNV).  THE CONV STEP RUNS OPTION 3 (BATCH/     *
+//*     PARAMETER-CARD MODE) AGAINST THE SYSIN CARD BELOW, THEN    *
+//*     THE ROMANRPT STEP DISTRIBUTES THE SUMMARY REPORT ONLY WHEN *
+//*     THE CONV STEP COMPLETED CLEANLY.                           *
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY.                                          *
+//*     02/12/2021  DM  ORIGINAL VERSION.                          *
+//*     03/04/2021  DM  DROPPED THE //INFILE DD CARD - ROMAN-IN-    *
+//*                     FILE IS ASSIGNED DYNAMIC, SO THE PROGRAM    *
+//*                     TAKES THE INPUT DATA SET NAME FROM THE      *
+//*                     SYSIN CARD'S RUNTIME CONTENT, NOT FROM A DD *
+//*                     NAME LOOKUP.  A //INFILE DD CARD IS NEVER   *
+//*                     REFERENCED BY THE PROGRAM AND ONLY MISLEADS *
+//*                     THE NEXT READER INTO THINKING IT CONTROLS   *
+//*                     THE INPUT DATA SET.                         *
+//*     03/05/2021  DM  PROGRAM-ID ROMAN-NUMERAL-CONV CANNOT ITSELF *
+//*                     BE A PDS MEMBER NAME (HYPHENS, OVER 8       *
+//*                     CHARACTERS), SO PGM=ROMANCNV NEVER MATCHED  *
+//*                     ANY LOAD MODULE AND COULD NOT HAVE LOADED.  *
+//*                     ADDED THE LKED STEP BELOW TO LINK-EDIT THE  *
+//*                     COMPILED OBJECT UNDER THE SHORT ALIAS       *
+//*                     ROMANCNV ACTUALLY USED BY PGM= HERE.        *
+//*                     ALSO CHANGED AUDITOUT AND CKPTFILE TO       *
+//*                     DISP=(MOD,CATLG,DELETE) SO A FIRST RUN CAN  *
+//*                     CREATE THEM, MATCHING THE PROGRAM'S OWN     *
+//*                     OPEN EXTEND/OPEN OUTPUT FALLBACK LOGIC -    *
+//*                     DISP=SHR WOULD ABEND ON ALLOCATION WHEN     *
+//*                     NEITHER DATA SET EXISTS YET.                *
+//*     03/08/2021  DM  RPTOUT WAS STILL DISP=(NEW,CATLG,DELETE)    *
+//*                     EVEN THOUGH ROMAN-RPT-FILE IS OPENED OUTPUT *
+//*                     (RECREATED) EVERY RUN, JUST LIKE AUDITOUT   *
+//*                     AND CKPTFILE ABOVE.  A SECOND NIGHT'S RUN   *
+//*                     WOULD HAVE ABENDED AT ALLOCATION BECAUSE    *
+//*                     PROD.ROMAN.SUMMARY ALREADY EXISTS - CHANGED *
+//*                     TO DISP=(MOD,CATLG,DELETE) TO MATCH.        *
+//*****************************************************************
+//*
+//*-----------------------------------------------------------------
+//* LINK-EDITS THE COMPILED ROMAN-NUMERAL-CONV OBJECT (CATALOGED IN
+//* PROD.BATCH.OBJLIB UNDER MEMBER ROMANCNV, SINCE OBJECT LIBRARY
+//* MEMBER NAMES ARE SUBJECT TO THE SAME 8-CHARACTER, NO-HYPHEN
+//* RESTRICTION AS THE LOAD MODULE) INTO PROD.BATCH.LOADLIB UNDER
+//* THAT SAME SHORT NAME, WHICH IS WHAT THE CONV STEP BELOW LOADS.
+//*-----------------------------------------------------------------
+//LKED     EXEC PGM=IEWL,PARM='LIST,XREF'
+//SYSLIB   DD DSN=PROD.BATCH.OBJLIB,DISP=SHR
+//SYSLMOD  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSLIN   DD *
+  INCLUDE SYSLIB(ROMANCNV)
+  NAME ROMANCNV(R)
+/*
+//*
+//CONV     EXEC PGM=ROMANCNV,COND=(0,NE,LKED)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//*        INPUT DATA SET NAME IS SUPPLIED BY THE SYSIN CARD BELOW
+//*        (FIRST 25 BYTES) - ROMAN-IN-FILE IS ASSIGNED DYNAMIC AND
+//*        OPENS THAT LITERAL DATA SET NAME DIRECTLY, SO NO DD CARD
+//*        FOR THE INPUT DATA SET IS NEEDED OR USED HERE.
+//AUDITOUT DD DSN=PROD.ROMAN.AUDITLOG,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.ROMAN.CKPTLOG,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//RPTOUT   DD DSN=PROD.ROMAN.SUMMARY,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSIN    DD *
+PROD.ROMAN.INPUT         20260809
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*-----------------------------------------------------------------
+//* RUNS ONLY WHEN THE CONV STEP ENDED WITH CONDITION CODE 0 - A
+//* NON-ZERO CODE MEANS AN INVALID OPTION OR A MISSING/EMPTY SYSIN
+//* CARD, AND THE SUMMARY REPORT IS NOT FIT TO DISTRIBUTE.
+//*-----------------------------------------------------------------
+//ROMANRPT EXEC PGM=IEBGENER,COND=(0,NE,CONV)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.ROMAN.SUMMARY,DISP=SHR
+//SYSUT2   DD SYSOUT=(*,ROMANRPT)
+//SYSIN    DD DUMMY
+//
