@@ -1,66 +1,132 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. func.
-
-DATA DIVISION.
-
-	WORKING-STORAGE SECTION.
-	
-	01 t pic 9(2).
-	01 d pic 9(2) value 2.
-	01 c pic 9(2) value 1.
-	
-	01 arrayS.
-        05  s pic 9999 occurs 32765 times.
-        
-        
-	01 tsize pic 9(5) value 32764.
-	
-
-    LINKAGE SECTION.
-    
-    01 m pic 9(1).
-    
-    01 n pic 9(5).
-    
-    01 res pic 9(5).
-
-
-PROCEDURE DIVISION USING m,n,res.
-
-    compute res = 0.
-    compute s(1) = m.
-    compute s(2) = n.
-    compute t = 2.
-    
-	perform iteration until t = 1.
-	stop run.
-	
-	    iteration.
-	    
-	    add 1 to c.
-
-	    if s(t - 1) = 0 then
-			compute m =  0
-			compute t = t - 1
-			compute s(t) = s(t-1) + 1
-		else
-		if s(t) = 0
-		    compute n = 0
-		    compute s(t) = 1
-			compute s(t-1) = s(t-1) - 1
-		else 
-		    compute s(t+1) = s(t) - 1
-			compute s(t) = s(t-1)
-			compute s(t-1) = s(t-1) - 1
-			compute t = t + 1
-		end-if.
-		if t > d
-		    compute d = t
-		    if d > tsize then
-		        display 'error, not enough memmory'
-		    end-if
-		end-if.
-	    
-
-		
-goback.
\ No newline at end of file
+000010*****************************************************************
+000020* PROGRAM-ID    : func                                          *
+000030* AUTHOR        : D. MOLINA                                     *
+000040* INSTALLATION  : BATCH DEVELOPMENT - MATH LIBRARY GROUP         *
+000050* DATE-WRITTEN  : 01/14/2019                                    *
+000060* DATE-COMPILED :                                                *
+000070*-----------------------------------------------------------------
+000080* REMARKS.                                                       *
+000090*     COMPUTES THE TWO-ARGUMENT ACKERMANN FUNCTION USING AN      *
+000100*     ITERATIVE STACK SIMULATION (ARRAY ACK-STACK) RATHER THAN   *
+000110*     NATIVE RECURSION, SINCE THE RESULT GROWS FAR FASTER THAN   *
+000120*     ANY PRACTICAL CALL-STACK DEPTH CAN SUPPORT.                *
+000130*-----------------------------------------------------------------
+000140* MODIFICATION HISTORY.                                          *
+000150*     02/11/2021  DM  STACK CEILING NOW PASSED IN BY THE CALLER  *
+000160*                     (ACK-TSIZE-LIMIT) INSTEAD OF BEING A       *
+000170*                     COMPILE-TIME CONSTANT, SO IT CAN BE TUNED  *
+000180*                     PER RUN FROM AN EXTERNAL CONTROL RECORD.   *
+000190*     02/11/2021  DM  ON STACK OVERFLOW THE ROUTINE NOW SETS     *
+000200*                     ACK-STATUS TO 'E' AND RETURNS IMMEDIATELY  *
+000210*                     INSTEAD OF DISPLAYING A WARNING AND        *
+000220*                     CONTINUING TO RUN THE ITERATION.           *
+000230*     02/11/2021  DM  FINAL RESULT IS NOW MOVED INTO ACK-RES ON  *
+000240*                     NORMAL COMPLETION (IT WAS NEVER SET).      *
+000250*     02/11/2021  DM  CORRECTED THE STACK-POP ASSIGNMENT (WAS    *
+000260*                     REFERENCING ACK-STACK(T-1), AN INVALID     *
+000270*                     SUBSCRIPT ONCE T REACHED 1) SO THE ROUTINE *
+000280*                     NOW RETURNS THE ACTUAL ACKERMANN VALUE.    *
+000285*     03/08/2021  DM  func NOW CLAMPS THE CALLER-SUPPLIED        *
+000286*                     ACK-TSIZE-LIMIT TO ITS OWN PHYSICAL STACK  *
+000287*                     TABLE SIZE ITSELF, INSTEAD OF RELYING ON   *
+000288*                     EVERY CALLER TO CLAMP IT FIRST.            *
+000290*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. func.
+000320
+000330 DATA DIVISION.
+000340
+000350 WORKING-STORAGE SECTION.
+000360
+000370* CURRENT STACK DEPTH (T), HIGH-WATER MARK (D), ITERATION COUNT
+000380 01  ACK-T                       PIC 9(05).
+000390 01  ACK-D                       PIC 9(05) VALUE 2.
+000400 01  ACK-C                       PIC 9(07) VALUE 1.
+000410
+000420* WORKING STACK - ONE EXTRA ELEMENT BEYOND THE NORMAL CEILING SO
+000430* THE OVERFLOW TEST BELOW CAN DETECT THE CONDITION BEFORE ANY
+000440* SUBSCRIPT EVER FALLS OUTSIDE THE TABLE.
+000450 01  ACK-STACK-TBL.
+000460     05  ACK-STACK               PIC 9(09) OCCURS 32765 TIMES.
+000465
+000466* LOGICAL CEILING ON THE CALLER-SUPPLIED ACK-TSIZE-LIMIT - ONE
+000467* LESS THAN THE PHYSICAL ACK-STACK SIZE ABOVE, MATCHING THE
+000468* HEADROOM ACK-STACK-TBL RESERVES FOR THE OVERFLOW TEST.
+000469 01  ACK-TSIZE-MAX               PIC 9(05) VALUE 32764.
+000470
+000480 LINKAGE SECTION.
+000490
+000500 01  ACK-M                       PIC 9(01).
+000510 01  ACK-N                       PIC 9(05).
+000520 01  ACK-RES                     PIC 9(09).
+000530 01  ACK-TSIZE-LIMIT             PIC 9(05).
+000540
+000550 01  ACK-STATUS                  PIC X(01).
+000560     88  ACK-STATUS-OK                    VALUE 'O'.
+000570     88  ACK-STATUS-ERROR                 VALUE 'E'.
+000580
+000590 PROCEDURE DIVISION USING ACK-M, ACK-N, ACK-RES,
+000600         ACK-TSIZE-LIMIT, ACK-STATUS.
+000610
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000640     PERFORM 2000-COMPUTE-ACKERMANN THRU 2000-EXIT
+000650         UNTIL ACK-T = 1
+000660            OR NOT ACK-STATUS-OK.
+000670     IF ACK-STATUS-OK
+000680         MOVE ACK-STACK (1)      TO ACK-RES
+000690     ELSE
+000700         MOVE 0                  TO ACK-RES
+000710     END-IF.
+000720     GOBACK.
+000730
+000740 1000-INITIALIZE.
+000741     IF ACK-TSIZE-LIMIT > ACK-TSIZE-MAX
+000742         DISPLAY 'FUNC: CALLER TSIZE ' ACK-TSIZE-LIMIT
+000743             ' EXCEEDS THE STACK TABLE LIMIT - CLAMPED TO '
+000744             ACK-TSIZE-MAX
+000745         MOVE ACK-TSIZE-MAX      TO ACK-TSIZE-LIMIT
+000746     END-IF.
+000750     MOVE 'O'                    TO ACK-STATUS.
+000760     MOVE 0                      TO ACK-RES.
+000770     MOVE ACK-M                  TO ACK-STACK (1).
+000780     MOVE ACK-N                  TO ACK-STACK (2).
+000790     MOVE 2                      TO ACK-T.
+000800     MOVE 2                      TO ACK-D.
+000810     MOVE 1                      TO ACK-C.
+000820 1000-EXIT.
+000830     EXIT.
+000840
+000850*-----------------------------------------------------------------
+000860* ONE STEP OF THE STACK-BASED ACKERMANN ITERATION.
+000870*-----------------------------------------------------------------
+000880 2000-COMPUTE-ACKERMANN.
+000890     ADD 1 TO ACK-C.
+000900     IF ACK-STACK (ACK-T - 1) = 0
+000910         MOVE 0 TO ACK-M
+000920         SUBTRACT 1 FROM ACK-T
+000930         COMPUTE ACK-STACK (ACK-T) = ACK-STACK (ACK-T + 1) + 1
+000940     ELSE
+000950         IF ACK-STACK (ACK-T) = 0
+000960             MOVE 0 TO ACK-N
+000970             MOVE 1 TO ACK-STACK (ACK-T)
+000980             SUBTRACT 1 FROM ACK-STACK (ACK-T - 1)
+000990         ELSE
+001000             COMPUTE ACK-STACK (ACK-T + 1) =
+001010                     ACK-STACK (ACK-T) - 1
+001020             MOVE ACK-STACK (ACK-T - 1) TO ACK-STACK (ACK-T)
+001030             SUBTRACT 1 FROM ACK-STACK (ACK-T - 1)
+001040             ADD 1 TO ACK-T
+001050         END-IF
+001060     END-IF.
+001070     IF ACK-T > ACK-D
+001080         MOVE ACK-T TO ACK-D
+001090         IF ACK-D > ACK-TSIZE-LIMIT
+001100             MOVE 'E' TO ACK-STATUS
+001110             DISPLAY 'FUNC: ACKERMANN STACK LIMIT EXCEEDED - '
+001120                 'TSIZE = ' ACK-TSIZE-LIMIT
+001130             GO TO 2000-EXIT
+001140         END-IF
+001150     END-IF.
+001160 2000-EXIT.
+001170     EXIT.
