@@ -0,0 +1,255 @@
+000010*****************************************************************
+000020* PROGRAM-ID    : ACKDRIVER                                     *
+000030* AUTHOR        : D. MOLINA                                     *
+000040* INSTALLATION  : BATCH DEVELOPMENT - MATH LIBRARY GROUP         *
+000050* DATE-WRITTEN  : 02/11/2021                                    *
+000060* DATE-COMPILED :                                                *
+000070*-----------------------------------------------------------------
+000080* REMARKS.                                                       *
+000090*     STANDALONE DRIVER FOR THE ACKERMANN SUBROUTINE (func).     *
+000100*     ACCEPTS A LIST OF M/N PAIRS EITHER FROM A CARD FILE OR     *
+000110*     FROM THE TERMINAL, CHECKS EACH PAIR AGAINST A TABLE OF     *
+000120*     KNOWN-SAFE CEILINGS BEFORE CALLING func, AND DISPLAYS THE  *
+000130*     RESULT OF EACH CALL.                                       *
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY.                                          *
+000160*     02/11/2021  DM  ORIGINAL VERSION.                          *
+000161*     03/05/2021  DM  CLAMPED THE TSIZE VALUE READ FROM ACKCTL TO *
+000162*                     func'S PHYSICAL STACK TABLE SIZE BEFORE     *
+000163*                     PASSING IT ON, SO A MISTUNED CONTROL RECORD *
+000164*                     CANNOT DRIVE AN OUT-OF-BOUNDS SUBSCRIPT.    *
+000165*     03/08/2021  DM  5000-RUN-ONE-PAIR NOW SETS A NON-ZERO      *
+000166*                     RETURN-CODE WHEN A PAIR IS REJECTED BY THE *
+000167*                     SAFE-LIMITS TABLE OR FAILS INSIDE func -   *
+000168*                     IT USED TO ONLY DISPLAY A MESSAGE, SO A    *
+000169*                     CARD-FILE RUN THAT SKIPPED OR FAILED ONE   *
+000170*                     OR MORE PAIRS STILL REPORTED SUCCESS TO    *
+000171*                     ANYTHING GATING ON THIS JOB'S RETURN CODE. *
+000172*****************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. ACKDRIVER.
+000200
+000210 ENVIRONMENT DIVISION.
+000220
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT ACK-CARD-FILE ASSIGN TO DYNAMIC ACK-WS-CARD-FNAME
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270
+000280     SELECT ACK-CTL-FILE ASSIGN TO "ACKCTL"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS ACK-WS-CTL-STATUS.
+000310
+000320 DATA DIVISION.
+000330
+000340 FILE SECTION.
+000350
+000360 FD  ACK-CARD-FILE.
+000370 01  ACK-CARD-RECORD.
+000380     05  ACK-CARD-M              PIC 9(01).
+000390     05  ACK-CARD-N              PIC 9(05).
+000400
+000410* CONTROL RECORD HOLDING THE TUNABLE STACK CEILING FOR func, READ
+000420* ONCE AT START OF RUN SO OPS CAN TUNE IT WITHOUT A RECOMPILE.
+000430* THE VALUE READ HERE IS CLAMPED IN 1000-INITIALIZE TO func'S
+000440* PHYSICAL STACK TABLE SIZE BEFORE IT IS EVER PASSED TO func.
+000450 FD  ACK-CTL-FILE.
+000460 01  ACK-CTL-RECORD.
+000470     05  ACK-CTL-TSIZE           PIC 9(05).
+000480
+000490 WORKING-STORAGE SECTION.
+000500
+000510 01  ACK-WS-SWITCHES.
+000520     05  ACK-WS-EOF-SW           PIC X(01) VALUE 'N'.
+000530         88  ACK-WS-EOF                     VALUE 'Y'.
+000540     05  ACK-WS-CTL-STATUS       PIC X(02) VALUE SPACES.
+000550
+000560 01  ACK-WS-OPT                  PIC 9(01).
+000570 01  ACK-WS-CARD-FNAME           PIC X(25).
+000580 01  ACK-WS-PAIR-COUNT           PIC 9(02).
+000590
+000600 01  ACK-WS-M                    PIC 9(01).
+000610 01  ACK-WS-N                    PIC 9(05).
+000620 01  ACK-WS-RES                  PIC 9(09).
+000630 01  ACK-WS-STATUS               PIC X(01).
+000640     88  ACK-WS-STATUS-OK                   VALUE 'O'.
+000650
+000660 01  ACK-WS-TSIZE                PIC 9(05) VALUE 32764.
+000670
+000680 01  ACK-WS-VALID-SW             PIC X(01).
+000690     88  ACK-WS-PAIR-VALID                  VALUE 'Y'.
+000700     88  ACK-WS-PAIR-INVALID                VALUE 'N'.
+000710
+000720 01  ACK-WS-LIMIT-IDX            PIC 9(02).
+000730
+000740* func USES ITS M AND N PARAMETERS AS WORKING REGISTERS DURING
+000750* THE ITERATION, SO THEY NO LONGER HOLD THE ORIGINAL ARGUMENTS
+000760* ONCE THE CALL RETURNS.  THE ORIGINAL VALUES ARE SAVED HERE
+000770* SOLELY SO THEY CAN STILL BE DISPLAYED AFTERWARD.
+000780 01  ACK-WS-DISPLAY-M            PIC 9(01).
+000790 01  ACK-WS-DISPLAY-N            PIC 9(05).
+000800
+000810* func'S ACK-STACK TABLE (ackermann.cob) HOLDS 32765 PHYSICAL
+000820* SLOTS, ONE BEYOND THE NORMAL CEILING SO THE OVERFLOW TEST CAN
+000830* CATCH THE CONDITION BEFORE A SUBSCRIPT EVER FALLS OUTSIDE THE
+000840* TABLE.  ANY VALUE READ FROM ACKCTL IS CLAMPED TO THIS PHYSICAL
+000850* MAXIMUM SO A MISTUNED CONTROL RECORD CANNOT PUSH THE CEILING
+000860* PAST WHAT THE TABLE CAN ACTUALLY HOLD.
+000870 01  ACK-WS-TSIZE-MAX            PIC 9(05) VALUE 32764.
+000880
+000890* TABLE OF KNOWN-SAFE (M,N) CEILINGS.  A GIVEN M IS ONLY SAFE TO
+000900* RUN WHEN N DOES NOT EXCEED THE TABLE CEILING FOR THAT M - SMALL
+000910* M/N COMBINATIONS BEYOND THESE ARE ALREADY KNOWN TO BE
+000920* COMPUTATIONALLY INFEASIBLE IN A BATCH WINDOW.
+000930 01  ACK-LIMIT-TABLE.
+000940     05  FILLER.
+000950         10  FILLER              PIC 9(01) VALUE 0.
+000960         10  FILLER              PIC 9(05) VALUE 32764.
+000970     05  FILLER.
+000980         10  FILLER              PIC 9(01) VALUE 1.
+000990         10  FILLER              PIC 9(05) VALUE 32764.
+001000     05  FILLER.
+001010         10  FILLER              PIC 9(01) VALUE 2.
+001020         10  FILLER              PIC 9(05) VALUE 32764.
+001030     05  FILLER.
+001040         10  FILLER              PIC 9(01) VALUE 3.
+001050         10  FILLER              PIC 9(05) VALUE 00011.
+001060     05  FILLER.
+001070         10  FILLER              PIC 9(01) VALUE 4.
+001080         10  FILLER              PIC 9(05) VALUE 00001.
+001090
+001100 01  ACK-LIMIT-TABLE-R REDEFINES ACK-LIMIT-TABLE.
+001110     05  ACK-LIMIT-ENTRY OCCURS 5 TIMES
+001120             INDEXED BY ACK-LIMIT-NDX.
+001130         10  ACK-LIMIT-M         PIC 9(01).
+001140         10  ACK-LIMIT-N-MAX     PIC 9(05).
+001150
+001160 PROCEDURE DIVISION.
+001170
+001180 0000-MAINLINE.
+001190     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001200     DISPLAY 'CHOOSE 1 TO READ M/N PAIRS FROM A CARD FILE'.
+001210     DISPLAY 'CHOOSE 2 TO ENTER M/N PAIRS FROM THE TERMINAL'.
+001220     ACCEPT ACK-WS-OPT.
+001230     EVALUATE ACK-WS-OPT
+001240         WHEN 1
+001250             PERFORM 2000-PROCESS-CARD-FILE THRU 2000-EXIT
+001260         WHEN 2
+001270             PERFORM 3000-PROCESS-INTERACTIVE THRU 3000-EXIT
+001280         WHEN OTHER
+001290             DISPLAY 'ACKDRIVER: INVALID OPTION - 1 OR 2 '
+001300                 'EXPECTED'
+001310             MOVE 16 TO RETURN-CODE
+001320     END-EVALUATE.
+001330     DISPLAY 'ACKDRIVER: RUN COMPLETE'.
+001340     STOP RUN.
+001350
+001360*-----------------------------------------------------------------
+001370* READS THE TUNABLE STACK CEILING FROM THE ACKCTL CONTROL FILE
+001380* ONCE, AT THE START OF THE RUN.  IF THE CONTROL FILE IS ABSENT
+001390* OR EMPTY THE COMPILE-TIME DEFAULT OF 32764 IS KEPT.  WHATEVER
+001400* VALUE RESULTS IS THEN CLAMPED TO ACK-WS-TSIZE-MAX SO A CONTROL
+001410* RECORD CANNOT RAISE THE CEILING PAST func'S PHYSICAL STACK
+001420* TABLE SIZE.
+001430*-----------------------------------------------------------------
+001440 1000-INITIALIZE.
+001450     OPEN INPUT ACK-CTL-FILE.
+001460     IF ACK-WS-CTL-STATUS = '00'
+001470         READ ACK-CTL-FILE
+001480             AT END
+001490                 CONTINUE
+001500             NOT AT END
+001510                 MOVE ACK-CTL-TSIZE TO ACK-WS-TSIZE
+001520         END-READ
+001530         CLOSE ACK-CTL-FILE
+001540     END-IF.
+001550     IF ACK-WS-TSIZE > ACK-WS-TSIZE-MAX
+001560         DISPLAY 'ACKDRIVER: ACKCTL TSIZE ' ACK-WS-TSIZE
+001570             ' EXCEEDS THE STACK TABLE LIMIT - CLAMPED TO '
+001580             ACK-WS-TSIZE-MAX
+001590         MOVE ACK-WS-TSIZE-MAX TO ACK-WS-TSIZE
+001600     END-IF.
+001610 1000-EXIT.
+001620     EXIT.
+001630
+001640 2000-PROCESS-CARD-FILE.
+001650     DISPLAY 'ENTER CARD FILE NAME CONTAINING M,N PAIRS : '.
+001660     ACCEPT ACK-WS-CARD-FNAME.
+001670     OPEN INPUT ACK-CARD-FILE.
+001680     MOVE 'N' TO ACK-WS-EOF-SW.
+001690     PERFORM 2100-READ-AND-RUN-ONE-PAIR THRU 2100-EXIT
+001700         UNTIL ACK-WS-EOF.
+001710     CLOSE ACK-CARD-FILE.
+001720 2000-EXIT.
+001730     EXIT.
+001740
+001750 2100-READ-AND-RUN-ONE-PAIR.
+001760     READ ACK-CARD-FILE
+001770         AT END
+001780             MOVE 'Y' TO ACK-WS-EOF-SW
+001790     END-READ.
+001800     IF NOT ACK-WS-EOF
+001810         MOVE ACK-CARD-M TO ACK-WS-M
+001820         MOVE ACK-CARD-N TO ACK-WS-N
+001830         PERFORM 5000-RUN-ONE-PAIR THRU 5000-EXIT
+001840     END-IF.
+001850 2100-EXIT.
+001860     EXIT.
+001870
+001880 3000-PROCESS-INTERACTIVE.
+001890     DISPLAY 'HOW MANY M,N PAIRS WOULD YOU LIKE TO COMPUTE : '.
+001900     ACCEPT ACK-WS-PAIR-COUNT.
+001910     PERFORM 3100-ACCEPT-AND-RUN-ONE-PAIR THRU 3100-EXIT
+001920         ACK-WS-PAIR-COUNT TIMES.
+001930 3000-EXIT.
+001940     EXIT.
+001950
+001960 3100-ACCEPT-AND-RUN-ONE-PAIR.
+001970     DISPLAY 'ENTER M (0-4) : '.
+001980     ACCEPT ACK-WS-M.
+001990     DISPLAY 'ENTER N : '.
+002000     ACCEPT ACK-WS-N.
+002010     PERFORM 5000-RUN-ONE-PAIR THRU 5000-EXIT.
+002020 3100-EXIT.
+002030     EXIT.
+002040
+002050*-----------------------------------------------------------------
+002060* VALIDATES ONE M/N PAIR AGAINST THE SAFE-LIMITS TABLE AND, WHEN
+002070* IT IS WITHIN BOUNDS, CALLS func AND DISPLAYS THE RESULT.
+002080*-----------------------------------------------------------------
+002090 5000-RUN-ONE-PAIR.
+002100     MOVE ACK-WS-M TO ACK-WS-DISPLAY-M.
+002110     MOVE ACK-WS-N TO ACK-WS-DISPLAY-N.
+002120     PERFORM 5100-VALIDATE-LIMITS THRU 5100-EXIT.
+002130     IF ACK-WS-PAIR-INVALID
+002140         DISPLAY 'ACKDRIVER: M = ' ACK-WS-DISPLAY-M ' N = '
+002150             ACK-WS-DISPLAY-N
+002160             ' REJECTED - EXCEEDS KNOWN-SAFE LIMITS'
+002165         MOVE 16 TO RETURN-CODE
+002170     ELSE
+002180         CALL 'func' USING ACK-WS-M, ACK-WS-N, ACK-WS-RES,
+002190             ACK-WS-TSIZE, ACK-WS-STATUS
+002200         IF ACK-WS-STATUS-OK
+002210             DISPLAY 'ACKERMANN(' ACK-WS-DISPLAY-M ','
+002220                 ACK-WS-DISPLAY-N ') = ' ACK-WS-RES
+002230         ELSE
+002240             DISPLAY 'ACKDRIVER: M = ' ACK-WS-DISPLAY-M ' N = '
+002250                 ACK-WS-DISPLAY-N
+002260                 ' FAILED - STACK LIMIT EXCEEDED'
+002265             MOVE 16 TO RETURN-CODE
+002270         END-IF
+002280     END-IF.
+002290 5000-EXIT.
+002300     EXIT.
+002310
+002320 5100-VALIDATE-LIMITS.
+002330     SET ACK-WS-PAIR-INVALID TO TRUE.
+002340     SET ACK-LIMIT-NDX TO 1.
+002350     SEARCH ACK-LIMIT-ENTRY
+002360         WHEN ACK-LIMIT-M (ACK-LIMIT-NDX) = ACK-WS-M
+002370             IF ACK-WS-N NOT > ACK-LIMIT-N-MAX (ACK-LIMIT-NDX)
+002380                 SET ACK-WS-PAIR-VALID TO TRUE
+002390             END-IF
+002400     END-SEARCH.
+002410 5100-EXIT.
+002420     EXIT.
