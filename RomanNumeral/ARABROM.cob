@@ -0,0 +1,164 @@
+000010*****************************************************************
+000020* PROGRAM-ID    : ARABROM                                       *
+000030* AUTHOR        : D. MOLINA                                     *
+000040* INSTALLATION  : BATCH DEVELOPMENT - MATH LIBRARY GROUP         *
+000050* DATE-WRITTEN  : 02/12/2021                                    *
+000060* DATE-COMPILED :                                                *
+000070*-----------------------------------------------------------------
+000080* REMARKS.                                                       *
+000090*     RENDERS AN ARABIC INTEGER AS ITS CANONICAL ROMAN NUMERAL   *
+000100*     EQUIVALENT BY REPEATED GREEDY SUBTRACTION AGAINST A TABLE  *
+000110*     OF VALUE/NUMERAL PAIRS.  COMPANION TO func (WHICH SUMS A   *
+000120*     ROMAN NUMERAL STRING) - USED TO ROUND-TRIP A CONVERSION    *
+000130*     FOR AN AUDIT CROSS-CHECK AND TO RENDER DOCUMENT/SECTION    *
+000140*     NUMBERS AS ROMAN NUMERALS WHEREVER ELSE THAT IS NEEDED.    *
+000150*-----------------------------------------------------------------
+000160* MODIFICATION HISTORY.                                          *
+000170*     02/12/2021  DM  ORIGINAL VERSION.                          *
+000180*     03/04/2021  DM  2100-EMIT-WHILE-IT-FITS BAILED OUT OF THE  *
+000190*                     CURRENT TABLE ENTRY ON AN 18-CHARACTER     *
+000200*                     OVERFLOW WITHOUT EVER SHRINKING            *
+000210*                     AR-WS-REMAINING OR ADVANCING THE OUTER     *
+000220*                     TABLE INDEX FAR ENOUGH TO SATISFY          *
+000230*                     0000-MAINLINE'S PERFORM UNTIL, SO A VALUE  *
+000240*                     NEEDING MORE THAN 18 ROMAN NUMERAL         *
+000250*                     CHARACTERS SPUN FOREVER.  ADDED AR-STATUS  *
+000260*                     TO THE LINKAGE, SET TO 'F' THE MOMENT AN   *
+000270*                     ENTRY WON'T FIT, AND ADDED IT TO BOTH      *
+000280*                     PERFORM UNTIL TESTS SO THE ROUTINE ALWAYS  *
+000290*                     RETURNS.                                   *
+000300*****************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. ARABROM.
+000330
+000340 DATA DIVISION.
+000350
+000360 WORKING-STORAGE SECTION.
+000370
+000380 01  AR-WS-REMAINING             PIC 9(05).
+000390 01  AR-WS-OUT-PTR               PIC 9(02) COMP.
+000400
+000410* VALUE/NUMERAL/LENGTH TABLE, LARGEST VALUE FIRST.  A VALUE IS
+000420* EMITTED REPEATEDLY WHILE THE REMAINING AMOUNT STILL CONTAINS
+000430* IT, SO A SINGLE PASS THROUGH THE TABLE PRODUCES THE CANONICAL
+000440* FORM (E.G. 3 => III, 4 => IV, 9 => IX).
+000450 01  AR-VALUE-TABLE.
+000460     05  FILLER.
+000470         10  FILLER              PIC 9(04) VALUE 1000.
+000480         10  FILLER              PIC X(02) VALUE 'M'.
+000490         10  FILLER              PIC 9(01) VALUE 1.
+000500     05  FILLER.
+000510         10  FILLER              PIC 9(04) VALUE 0900.
+000520         10  FILLER              PIC X(02) VALUE 'CM'.
+000530         10  FILLER              PIC 9(01) VALUE 2.
+000540     05  FILLER.
+000550         10  FILLER              PIC 9(04) VALUE 0500.
+000560         10  FILLER              PIC X(02) VALUE 'D'.
+000570         10  FILLER              PIC 9(01) VALUE 1.
+000580     05  FILLER.
+000590         10  FILLER              PIC 9(04) VALUE 0400.
+000600         10  FILLER              PIC X(02) VALUE 'CD'.
+000610         10  FILLER              PIC 9(01) VALUE 2.
+000620     05  FILLER.
+000630         10  FILLER              PIC 9(04) VALUE 0100.
+000640         10  FILLER              PIC X(02) VALUE 'C'.
+000650         10  FILLER              PIC 9(01) VALUE 1.
+000660     05  FILLER.
+000670         10  FILLER              PIC 9(04) VALUE 0090.
+000680         10  FILLER              PIC X(02) VALUE 'XC'.
+000690         10  FILLER              PIC 9(01) VALUE 2.
+000700     05  FILLER.
+000710         10  FILLER              PIC 9(04) VALUE 0050.
+000720         10  FILLER              PIC X(02) VALUE 'L'.
+000730         10  FILLER              PIC 9(01) VALUE 1.
+000740     05  FILLER.
+000750         10  FILLER              PIC 9(04) VALUE 0040.
+000760         10  FILLER              PIC X(02) VALUE 'XL'.
+000770         10  FILLER              PIC 9(01) VALUE 2.
+000780     05  FILLER.
+000790         10  FILLER              PIC 9(04) VALUE 0010.
+000800         10  FILLER              PIC X(02) VALUE 'X'.
+000810         10  FILLER              PIC 9(01) VALUE 1.
+000820     05  FILLER.
+000830         10  FILLER              PIC 9(04) VALUE 0009.
+000840         10  FILLER              PIC X(02) VALUE 'IX'.
+000850         10  FILLER              PIC 9(01) VALUE 2.
+000860     05  FILLER.
+000870         10  FILLER              PIC 9(04) VALUE 0005.
+000880         10  FILLER              PIC X(02) VALUE 'V'.
+000890         10  FILLER              PIC 9(01) VALUE 1.
+000900     05  FILLER.
+000910         10  FILLER              PIC 9(04) VALUE 0004.
+000920         10  FILLER              PIC X(02) VALUE 'IV'.
+000930         10  FILLER              PIC 9(01) VALUE 2.
+000940     05  FILLER.
+000950         10  FILLER              PIC 9(04) VALUE 0001.
+000960         10  FILLER              PIC X(02) VALUE 'I'.
+000970         10  FILLER              PIC 9(01) VALUE 1.
+000980
+000990 01  AR-VALUE-TABLE-R REDEFINES AR-VALUE-TABLE.
+001000     05  AR-VALUE-ENTRY OCCURS 13 TIMES
+001010             INDEXED BY AR-VALUE-NDX.
+001020         10  AR-ENTRY-VALUE      PIC 9(04).
+001030         10  AR-ENTRY-NUMERAL    PIC X(02).
+001040         10  AR-ENTRY-LEN        PIC 9(01).
+001050
+001060 LINKAGE SECTION.
+001070
+001080* ARABIC VALUE TO BE RENDERED AS A ROMAN NUMERAL
+001090 01  AR-ARABIC-IN                PIC 9(05).
+001100
+001110* CANONICAL ROMAN NUMERAL RENDERING OF AR-ARABIC-IN
+001120 01  AR-ROMAN-OUT                PIC X(18).
+001130
+001140* 'O' - RENDERED COMPLETELY.  'F' - AR-ARABIC-IN NEEDS MORE THAN
+001150* 18 ROMAN NUMERAL CHARACTERS TO RENDER; AR-ROMAN-OUT HOLDS ONLY
+001160* AS MUCH OF THE NUMERAL AS FITS.
+001170 01  AR-STATUS                   PIC X(01).
+001180     88  AR-STATUS-OK                      VALUE 'O'.
+001190     88  AR-STATUS-OVERFLOW                VALUE 'F'.
+001200
+001210 PROCEDURE DIVISION USING AR-ARABIC-IN, AR-ROMAN-OUT, AR-STATUS.
+001220
+001230 0000-MAINLINE.
+001240     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001250     PERFORM 2000-EMIT-ONE-TABLE-ENTRY THRU 2000-EXIT
+001260         VARYING AR-VALUE-NDX FROM 1 BY 1
+001270         UNTIL AR-VALUE-NDX > 13
+001280            OR AR-WS-REMAINING = 0
+001290            OR AR-STATUS-OVERFLOW.
+001300     GOBACK.
+001310
+001320 1000-INITIALIZE.
+001330     MOVE AR-ARABIC-IN           TO AR-WS-REMAINING.
+001340     MOVE SPACES                 TO AR-ROMAN-OUT.
+001350     MOVE 'O'                    TO AR-STATUS.
+001360     MOVE 1                      TO AR-WS-OUT-PTR.
+001370 1000-EXIT.
+001380     EXIT.
+001390
+001400*-----------------------------------------------------------------
+001410* EMITS ONE TABLE ENTRY'S NUMERAL AS MANY TIMES AS THE REMAINING
+001420* AMOUNT CONTAINS ITS VALUE BEFORE MOVING ON TO THE NEXT, SMALLER
+001430* ENTRY.
+001440*-----------------------------------------------------------------
+001450 2000-EMIT-ONE-TABLE-ENTRY.
+001460     PERFORM 2100-EMIT-WHILE-IT-FITS THRU 2100-EXIT
+001470         UNTIL AR-WS-REMAINING < AR-ENTRY-VALUE (AR-VALUE-NDX)
+001480            OR AR-STATUS-OVERFLOW.
+001490 2000-EXIT.
+001500     EXIT.
+001510
+001520 2100-EMIT-WHILE-IT-FITS.
+001530     IF AR-WS-OUT-PTR + AR-ENTRY-LEN (AR-VALUE-NDX) - 1 > 18
+001540         MOVE 'F'                TO AR-STATUS
+001550         GO TO 2100-EXIT
+001560     END-IF.
+001570     SUBTRACT AR-ENTRY-VALUE (AR-VALUE-NDX) FROM AR-WS-REMAINING.
+001580     MOVE AR-ENTRY-NUMERAL (AR-VALUE-NDX)
+001590             (1:AR-ENTRY-LEN (AR-VALUE-NDX))
+001600         TO AR-ROMAN-OUT
+001610             (AR-WS-OUT-PTR:AR-ENTRY-LEN (AR-VALUE-NDX)).
+001620     ADD AR-ENTRY-LEN (AR-VALUE-NDX) TO AR-WS-OUT-PTR.
+001630 2100-EXIT.
+001640     EXIT.
