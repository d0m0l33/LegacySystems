@@ -1,112 +1,882 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ROMAN-NUMERAL-CONV.
-
-ENVIRONMENT DIVISION.
-	INPUT-OUTPUT SECTION.
-	FILE-CONTROL.
-		SELECT myFile ASSIGN TO literal
-		ORGANIZATION IS line SEQUENTIAL.
-
-DATA DIVISION.
-
-FILE SECTION.
-	FD myFile.
-	01 IN-FILE.
-		05 NAME PIC A(100).
-
-
-WORKING-STORAGE SECTION.
-
-01 WS-STUDENT.
-	05 WS-NAME PIC x(100).
-01 WS-EOF PIC A(1).
-
-* stores individual roman numeral string
-
-01 string-array. 
-    05 StudentName pic x occurs 30 times.
-    
-    
-* count used in calculating length of roman numeral string
-
-01 strcnt pic 9(2) value 0.
-    
-    
-* count used as index of each character in roman numeral string
-
-01 cnt pic 9(2) value 1.
-
-* roman numeral sum
-
-01 romSum pic 9(5) value 0.
-
-* length
-
-01 l pic 9(2).
-
-* option to either enter from command line or read from file
-
-01 opt pic 9(1).
-
-
-* number of times user wishes to enter a roman numeral
-
-01 convNum pic 9(2).
-
-* file name
-
-01 fName pic x(25).
-
-
-PROCEDURE DIVISION.
-	
-	Main.
-
-	Display 'Choose 1 to read from file, Choose 2 to use command Line'.
-	accept opt.
-	
-	if opt = 1 then		
-		display 'OK, Please enter file name : '
-		accept fName
-		move fName to literal
-		open input myFile
-		
-			perform until WS-EOF = 'Y'
-				read myFile into string-array					
-					at end move 'Y' to WS-EOF
-				end-read
-				perform get-size
-			    DISPLAY 'RomanNumeral is : ' string-array
-			    call 'func' using string-array,l,romSum
-			    display "Roooman Numeral Sum : " romSum
-	        end-perform
-		close myFile
-	end-if.
-		
-	if opt = 2 then
-	
-		display 'How many different numbers would you like to convert?(enter any integer) :'
-		accept convNum
-		perform convNum times
-		
-			Display 'Enter Roman Numeral (Upper or Lower Case)'
-			Accept string-array
-			perform get-size
-			call 'func' using string-array,l,romSum
-			display "Roman Numeral Sum : " romSum	
-			
-		end-perform
-	end-if.
-	
-	display 'Terminating..'.
-	
-	STOP RUN.
-	
-	get-size.
-
-		move 0 to strcnt.
-		inspect string-array replacing all low-value by space.
-		inspect function reverse(string-array) tallying strcnt for leading space.
-		compute l = length of string-array - strcnt.
-	        
-
+000010*****************************************************************
+000020* PROGRAM-ID    : ROMAN-NUMERAL-CONV                             *
+000030* AUTHOR        : D. MOLINA                                     *
+000040* INSTALLATION  : BATCH DEVELOPMENT - MATH LIBRARY GROUP         *
+000050* DATE-WRITTEN  : 01/09/2019                                    *
+000060* DATE-COMPILED :                                                *
+000070*-----------------------------------------------------------------
+000080* REMARKS.                                                       *
+000090*     MAIN PROGRAM FOR ROMAN NUMERAL CONVERSION.  OPTION 1 READS *
+000100*     DOCUMENT RECORDS CONTAINING SEVERAL NUMERAL TOKENS FROM A  *
+000110*     FILE (OR A DRIVER FILE LISTING SEVERAL INPUT FILES);       *
+000120*     OPTION 2 PROMPTS FOR NUMERALS FROM THE TERMINAL; OPTION 3  *
+000130*     RUNS UNATTENDED FROM A SYSIN PARAMETER CARD FOR OVERNIGHT  *
+000140*     SCHEDULING.  EVERY CONVERSION ATTEMPTED IS LOGGED TO THE   *
+000150*     AUDIT FILE, AND OPTIONS 1 AND 3 ALSO PRODUCE A SUMMARY     *
+000160*     REPORT WITH CONTROL TOTALS.                                *
+000170*-----------------------------------------------------------------
+000180* MODIFICATION HISTORY.                                          *
+000190*     02/12/2021  DM  REPLACED THE SINGLE FREE-TEXT NAME FIELD   *
+000200*                     ON THE INPUT RECORD WITH A DOCUMENT-ID     *
+000210*                     PLUS A TABLE OF NUMERAL TOKENS, SO ONE     *
+000220*                     RECORD CAN CARRY ALL OF ONE DOCUMENT'S     *
+000230*                     NUMERALS INSTEAD OF FORCING ONE RECORD PER *
+000240*                     NUMERAL.                                   *
+000250*     02/12/2021  DM  EVERY CHARACTER OF EVERY TOKEN IS NOW      *
+000260*                     VALIDATED AGAINST THE VALID ROMAN NUMERAL  *
+000270*                     LETTERS BEFORE func IS EVER CALLED; A      *
+000280*                     TOKEN CONTAINING ANYTHING ELSE IS REJECTED *
+000290*                     WITH A CLEAR MESSAGE INSTEAD OF BEING      *
+000300*                     SUMMED AGAINST WHATEVER func MADE OF IT.   *
+000310*     02/12/2021  DM  ADDED ROMAN-AUDIT-FILE - EVERY CONVERSION  *
+000320*                     ATTEMPTED FROM ANY OPTION IS NOW LOGGED    *
+000330*                     (INPUT STRING, LENGTH, SUM, MODE, OUTCOME) *
+000340*                     INSTEAD OF ONLY BEING DISPLAYED.           *
+000350*     02/12/2021  DM  ADDED CHECKPOINT/RESTART SUPPORT TO THE    *
+000360*                     FILE-DRIVEN LOOP (OPTIONS 1 AND 3): THE    *
+000370*                     NUMBER OF RECORDS PROCESSED FOR A GIVEN    *
+000380*                     INPUT FILE IS LOGGED TO ROMAN-CKPT-FILE    *
+000390*                     EVERY DL100-CKPT-INTERVAL RECORDS, AND A   *
+000400*                     RESTART OF THE SAME INPUT FILE SKIPS PAST  *
+000410*                     WHATEVER WAS ALREADY PROCESSED LAST TIME.  *
+000420*     02/12/2021  DM  ADDED ROMAN-SUMMARY-RPT - OPTIONS 1 AND 3  *
+000430*                     NOW PRODUCE A REPORT WITH A HEADER, ONE    *
+000440*                     LINE PER NUMERAL CONVERTED, AND A TRAILER  *
+000450*                     OF CONTROL TOTALS (RECORDS READ, NUMERALS  *
+000460*                     CONVERTED/REJECTED, MIN/MAX/AVERAGE SUM)   *
+000470*                     INSTEAD OF ONLY DISPLAYING EACH RESULT.    *
+000480*     02/12/2021  DM  ADDED OPTION 3, A BATCH/PARAMETER-CARD     *
+000490*                     MODE DRIVEN BY A SYSIN CARD (INPUT FILE    *
+000500*                     NAME, RUN DATE) FOR UNATTENDED SCHEDULING. *
+000510*                     AN OPTION OTHER THAN 1, 2, OR 3 NOW SETS A *
+000520*                     NON-ZERO RETURN-CODE WITH A CLEAR MESSAGE  *
+000530*                     INSTEAD OF FALLING THROUGH HAVING DONE     *
+000540*                     NOTHING.                                   *
+000550*     02/12/2021  DM  OPTION 1 MAY NOW POINT AT A DRIVER FILE    *
+000560*                     LISTING SEVERAL INPUT FILES INSTEAD OF     *
+000570*                     JUST ONE; EACH IS PROCESSED IN TURN WITH   *
+000580*                     ITS OWN CONTROL TOTALS, ROLLED UP INTO ONE *
+000590*                     COMBINED TOTAL ON THE SUMMARY REPORT.      *
+000600*     02/12/2021  DM  EVERY SUCCESSFUL CONVERSION IS NOW ROUND-  *
+000610*                     TRIPPED BACK TO A ROMAN NUMERAL VIA THE    *
+000620*                     NEW ARABROM SUBPROGRAM AND LOGGED ALONG    *
+000630*                     WITH THE ORIGINAL STRING, FOR AN           *
+000640*                     INFORMATIONAL CROSS-CHECK (A NON-CANONICAL *
+000650*                     BUT VALID INPUT LIKE 'IIII' WILL LEGITIMATE*
+000660*                     -LY DIFFER FROM ITS CANONICAL ROUND-TRIP   *
+000670*                     'IV', SO THIS IS NOT TREATED AS A REJECT). *
+000680*     03/04/2021  DM  OPEN INPUT ROMAN-IN-FILE AND OPEN OUTPUT   *
+000690*                     ROMAN-RPT-FILE ARE NOW CHECKED AGAINST     *
+000700*                     FILE STATUS - A BAD OR MISSING DATA SET    *
+000710*                     NAME NOW REJECTS CLEANLY WITH A MESSAGE    *
+000720*                     AND A NON-ZERO RETURN-CODE INSTEAD OF      *
+000730*                     READING AN UNOPENED FILE.  ROMAN-CKPT-FILE *
+000740*                     RECORDS NOW ALSO CARRY THE RUNNING         *
+000750*                     CONVERTED/REJECTED/SUM/MIN/MAX TOTALS, NOT *
+000760*                     JUST THE RECORD COUNT, SO A RESTARTED RUN'S*
+000770*                     TRAILER REFLECTS THE WHOLE FILE INSTEAD OF *
+000780*                     ONLY THE TAIL PROCESSED SINCE THE RESTART. *
+000790*                     OPTION 1 NOW STAMPS DL100-WS-RUN-DATE FROM *
+000800*                     THE SYSTEM DATE (PREVIOUSLY ONLY OPTION 3  *
+000810*                     SET IT, LEAVING THE REPORT HEADER'S DATE   *
+000820*                     BLANK UNDER OPTION 1).  CALLS TO ARABROM   *
+000830*                     NOW PASS THE NEW AR-STATUS PARAMETER AND   *
+000840*                     SUBSTITUTE 'OVERFLOW' FOR THE ROUND-TRIP   *
+000850*                     FIELD WHEN A NUMERAL IS TOO LARGE TO       *
+000860*                     RENDER, RATHER THAN LOGGING WHATEVER       *
+000870*                     PARTIAL TEXT ARABROM HAPPENED TO BUILD.    *
+000880*     03/05/2021  DM  ROMAN-DRIVER-FILE AND ROMAN-PARM-FILE ARE  *
+000890*                     NOW CHECKED AGAINST FILE STATUS LIKE EVERY *
+000900*                     OTHER FILE IN THIS PROGRAM, SO A MISSING   *
+000910*                     DRIVER FILE OR EMPTY SYSIN REJECTS CLEANLY *
+000920*                     INSTEAD OF ABENDING ON AN UNOPENED FILE.   *
+000930*                     THE OPTION 1 FILE/DRIVER SUB-MENU NOW      *
+000940*                     REJECTS AN OUT-OF-RANGE SUB-OPTION WITH A  *
+000950*                     MESSAGE AND A NON-ZERO RETURN-CODE INSTEAD *
+000960*                     OF SILENTLY TREATING IT AS A SINGLE FILE.  *
+000970*                     THE SUMMARY REPORT'S DETAIL LINE NOW       *
+000980*                     CARRIES THE SOURCE INPUT FILE NAME SO A    *
+000990*                     DRIVER-FILE RUN'S REPORT CAN BE MATCHED    *
+001000*                     BACK TO WHICH OF THE SEVERAL INPUT FILES   *
+001010*                     EACH DETAIL LINE CAME FROM.                *
+001011*     03/08/2021  DM  DL100-CKPT-RECORD NOW CARRIES A COMPLETE/  *
+001012*                     INCOMPLETE FLAG.  A RESTART USED TO MATCH  *
+001013*                     THE CHECKPOINT LOG ON INPUT FILE NAME      *
+001014*                     ALONE, SO A RECURRING OVERNIGHT FILE NAME  *
+001015*                     THAT FINISHED CLEANLY THE NIGHT BEFORE HAD *
+001016*                     ITS OLD RECORD COUNT AND TOTALS WRONGLY    *
+001017*                     PICKED UP BY TONIGHT'S RUN.  THE LAST      *
+001018*                     CHECKPOINT FOR A FILE NAME IS NOW ONLY     *
+001019*                     HONORED AS A RESTART POINT WHEN IT IS      *
+001020*                     FLAGGED INCOMPLETE (AN INTERVAL CHECKPOINT *
+001021*                     FROM A RUN THAT NEVER REACHED EOF); A      *
+001022*                     CHECKPOINT FLAGGED COMPLETE (WRITTEN WHEN  *
+001023*                     THE PRIOR RUN REACHED EOF CLEANLY) NOW     *
+001024*                     STARTS THE NEW RUN FRESH INSTEAD.  ALSO    *
+001025*                     WIDENED DL100-RPT-D-NUMERAL ON THE SUMMARY *
+001026*                     REPORT'S DETAIL LINE FROM 20 TO 30 BYTES   *
+001027*                     TO MATCH DL100-WS-TOKEN, WHICH OPTION 2    *
+001028*                     ALREADY ACCEPTS AT FULL 30-CHARACTER       *
+001029*                     WIDTH - A VALID BUT UNUSUALLY LONG NUMERAL *
+001030*                     WAS BEING SILENTLY TRUNCATED ON THE REPORT.*
+001031*****************************************************************
+001030 IDENTIFICATION DIVISION.
+001040 PROGRAM-ID. ROMAN-NUMERAL-CONV.
+001050
+001060 ENVIRONMENT DIVISION.
+001070
+001080 INPUT-OUTPUT SECTION.
+001090 FILE-CONTROL.
+001100*    INPUT DATA SET - NAME SUPPLIED BY THE OPERATOR (OPTION 1)
+001110*    OR BY THE SYSIN PARAMETER CARD (OPTION 3).
+001120     SELECT ROMAN-IN-FILE ASSIGN TO DYNAMIC DL100-WS-IN-FNAME
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS DL100-WS-IN-STATUS.
+001150
+001160*    DRIVER FILE LISTING SEVERAL INPUT FILE NAMES (OPTION 1).
+001170     SELECT ROMAN-DRIVER-FILE ASSIGN TO DYNAMIC
+001180             DL100-WS-DRIVER-FNAME
+001190         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS DL100-WS-DRV-STATUS.
+001210
+001220*    PERSISTENT AUDIT LOG - FIXED LOGICAL NAME, DD-ALLOCATED BY
+001230*    THE JOB STREAM.
+001240     SELECT ROMAN-AUDIT-FILE ASSIGN TO "AUDITOUT"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS DL100-WS-AUD-STATUS.
+001270
+001280*    CHECKPOINT LOG - FIXED LOGICAL NAME, DD-ALLOCATED BY THE
+001290*    JOB STREAM.  APPEND-ONLY - A RESTART SCANS THE WHOLE FILE
+001300*    AND KEEPS THE LAST RECORD FOR THE INPUT FILE BEING RESTARTED.
+001310     SELECT ROMAN-CKPT-FILE ASSIGN TO "CKPTFILE"
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001330         FILE STATUS IS DL100-WS-CKPT-STATUS.
+001340
+001350*    SUMMARY REPORT - FIXED LOGICAL NAME, DD-ALLOCATED BY THE
+001360*    JOB STREAM.
+001370     SELECT ROMAN-RPT-FILE ASSIGN TO "RPTOUT"
+001380         ORGANIZATION IS LINE SEQUENTIAL
+001390         FILE STATUS IS DL100-WS-RPT-STATUS.
+001400
+001410*    SYSIN PARAMETER CARD FOR THE BATCH/UNATTENDED OPTION.
+001420     SELECT ROMAN-PARM-FILE ASSIGN TO "SYSIN"
+001430         ORGANIZATION IS LINE SEQUENTIAL
+001440         FILE STATUS IS DL100-WS-PARM-STATUS.
+001450
+001460 DATA DIVISION.
+001470
+001480 FILE SECTION.
+001490
+001500 FD  ROMAN-IN-FILE.
+001510 01  DL100-IN-RECORD.
+001520     05  DL100-IN-DOC-ID         PIC X(10).
+001530     05  DL100-IN-NUMERAL-TBL OCCURS 5 TIMES
+001540             INDEXED BY DL100-IN-NDX.
+001550         10  DL100-IN-NUMERAL    PIC X(18).
+001560
+001570 FD  ROMAN-DRIVER-FILE.
+001580 01  DL100-DRIVER-RECORD.
+001590     05  DL100-DRIVER-FNAME      PIC X(25).
+001600
+001610 FD  ROMAN-AUDIT-FILE.
+001620 01  DL100-AUDIT-RECORD          PIC X(132).
+001630
+001640 FD  ROMAN-CKPT-FILE.
+001650 01  DL100-CKPT-RECORD.
+001660     05  DL100-CKPT-FNAME        PIC X(25).
+001670     05  DL100-CKPT-COUNT        PIC 9(07).
+001680     05  DL100-CKPT-CONVERTED    PIC 9(07).
+001690     05  DL100-CKPT-REJECTED     PIC 9(07).
+001700     05  DL100-CKPT-SUM          PIC 9(09).
+001701     05  DL100-CKPT-MIN-SUM      PIC 9(05).
+001702     05  DL100-CKPT-MAX-SUM      PIC 9(05).
+001703     05  DL100-CKPT-COMPLETE-SW  PIC X(01).
+001704         88  DL100-CKPT-COMPLETE             VALUE 'Y'.
+001705         88  DL100-CKPT-INCOMPLETE           VALUE 'N'.
+001730
+001740 FD  ROMAN-RPT-FILE.
+001750 01  DL100-RPT-RECORD            PIC X(132).
+001760
+001770 FD  ROMAN-PARM-FILE.
+001780 01  DL100-PARM-RECORD.
+001790     05  DL100-PARM-IN-FNAME     PIC X(25).
+001800     05  DL100-PARM-RUN-DATE     PIC X(08).
+001810
+001820 WORKING-STORAGE SECTION.
+001830
+001840 01  DL100-WS-SWITCHES.
+001850     05  DL100-WS-EOF-SW         PIC X(01) VALUE 'N'.
+001860         88  DL100-WS-EOF                   VALUE 'Y'.
+001870     05  DL100-WS-DRV-EOF-SW     PIC X(01) VALUE 'N'.
+001880         88  DL100-WS-DRV-EOF                VALUE 'Y'.
+001890     05  DL100-WS-CKPT-EOF-SW    PIC X(01) VALUE 'N'.
+001900         88  DL100-WS-CKPT-EOF                VALUE 'Y'.
+001910     05  DL100-WS-VALID-SW       PIC X(01).
+001920         88  DL100-WS-VALID                  VALUE 'Y'.
+001930         88  DL100-WS-INVALID                VALUE 'N'.
+001940     05  DL100-WS-RPT-OPEN-SW    PIC X(01) VALUE 'N'.
+001950         88  DL100-WS-RPT-OPEN               VALUE 'Y'.
+001960
+001970 01  DL100-WS-IN-STATUS          PIC X(02) VALUE SPACES.
+001980 01  DL100-WS-AUD-STATUS         PIC X(02) VALUE SPACES.
+001990 01  DL100-WS-CKPT-STATUS        PIC X(02) VALUE SPACES.
+002000 01  DL100-WS-RPT-STATUS         PIC X(02) VALUE SPACES.
+002010 01  DL100-WS-DRV-STATUS         PIC X(02) VALUE SPACES.
+002020 01  DL100-WS-PARM-STATUS        PIC X(02) VALUE SPACES.
+002030
+002040 77  DL100-WS-OPT                PIC 9(01).
+002050 77  DL100-WS-FILE-SUBOPT        PIC 9(01).
+002060 77  DL100-WS-CONVNUM            PIC 9(02).
+002070 77  DL100-WS-PAIR-IX            PIC 9(02).
+002080
+002090 77  DL100-WS-IN-FNAME           PIC X(25).
+002100 77  DL100-WS-DRIVER-FNAME       PIC X(25).
+002110 77  DL100-WS-RUN-DATE           PIC X(08) VALUE SPACES.
+002120 77  DL100-WS-MODE-TEXT          PIC X(12).
+002130 77  DL100-WS-DOCID              PIC X(10).
+002140 77  DL100-WS-STATUS-TEXT        PIC X(09).
+002150
+002160*    SCRATCH TOKEN TEXT FOR THE CURRENT NUMERAL BEING CONVERTED,
+002170*    REDEFINED AS A CHARACTER TABLE FOR func'S LINKAGE AND FOR
+002180*    PER-CHARACTER VALIDATION.
+002190 01  DL100-WS-TOKEN              PIC X(30).
+002200 01  DL100-WS-STRING-ARRAY REDEFINES DL100-WS-TOKEN.
+002210     05  DL100-WS-CHAR           PIC X OCCURS 30 TIMES
+002220             INDEXED BY DL100-WS-CHAR-NDX.
+002230
+002240 77  DL100-WS-L                  PIC 9(02).
+002250 77  DL100-WS-ROM-SUM            PIC 9(05) VALUE 0.
+002260 77  DL100-WS-ROMRT-OUT          PIC X(18).
+002270 77  DL100-WS-ROMRT-STATUS       PIC X(01).
+002280
+002290*    CHECKPOINT/RESTART COUNTERS FOR THE FILE CURRENTLY OPEN.
+002300 77  DL100-CKPT-INTERVAL         PIC 9(05) VALUE 00010.
+002310 77  DL100-WS-SKIP-COUNT         PIC 9(07) VALUE 0.
+002320 77  DL100-WS-CKPT-SINCE         PIC 9(05) VALUE 0.
+002330
+002340*    CONTROL TOTALS RECOVERED FROM THE LAST CHECKPOINT LOGGED
+002350*    AGAINST THE INPUT FILE BEING (RE)STARTED, SO A RESTARTED RUN
+002360*    TRAILER REFLECTS THE WHOLE FILE, NOT JUST THE TAIL PROCESSED
+002370*    SINCE THE RESTART.
+002380 01  DL100-WS-SKIP-TOTALS.
+002390     05  DL100-WS-SKIP-CONVERTED PIC 9(07) VALUE 0.
+002400     05  DL100-WS-SKIP-REJECTED  PIC 9(07) VALUE 0.
+002410     05  DL100-WS-SKIP-SUM       PIC 9(09) VALUE 0.
+002420     05  DL100-WS-SKIP-MIN-SUM   PIC 9(05) VALUE 99999.
+002430     05  DL100-WS-SKIP-MAX-SUM   PIC 9(05) VALUE 0.
+002440
+002450*    PER-FILE CONTROL TOTALS (RESET AT THE START OF EACH INPUT
+002460*    FILE PROCESSED).
+002470 01  DL100-WS-TOTALS.
+002480     05  DL100-WS-TOT-READ       PIC 9(07) VALUE 0.
+002490     05  DL100-WS-TOT-CONVERTED  PIC 9(07) VALUE 0.
+002500     05  DL100-WS-TOT-REJECTED   PIC 9(07) VALUE 0.
+002510     05  DL100-WS-TOT-SUM        PIC 9(09) VALUE 0.
+002520     05  DL100-WS-MIN-SUM        PIC 9(05) VALUE 99999.
+002530     05  DL100-WS-MAX-SUM        PIC 9(05) VALUE 0.
+002540     05  DL100-WS-AVG-SUM        PIC 9(05)V99 VALUE 0.
+002550
+002560*    RUN-WIDE GRAND TOTALS, ACCUMULATED ACROSS EVERY INPUT FILE
+002570*    PROCESSED IN ONE RUN (ONE FILE UNDER A PLAIN OPTION 1 OR
+002580*    OPTION 3 RUN, SEVERAL UNDER A DRIVER-FILE RUN).
+002590 01  DL100-WS-GRAND-TOTALS.
+002600     05  DL100-WS-GT-FILES       PIC 9(03) VALUE 0.
+002610     05  DL100-WS-GT-READ        PIC 9(07) VALUE 0.
+002620     05  DL100-WS-GT-CONVERTED   PIC 9(07) VALUE 0.
+002630     05  DL100-WS-GT-REJECTED    PIC 9(07) VALUE 0.
+002640     05  DL100-WS-GT-SUM         PIC 9(09) VALUE 0.
+002650     05  DL100-WS-GT-MIN-SUM     PIC 9(05) VALUE 99999.
+002660     05  DL100-WS-GT-MAX-SUM     PIC 9(05) VALUE 0.
+002670     05  DL100-WS-GT-AVG-SUM     PIC 9(05)V99 VALUE 0.
+002680
+002690*    SUMMARY REPORT LINE LAYOUTS.
+002700 01  DL100-RPT-HEADER-LINE.
+002710     05  FILLER                  PIC X(21) VALUE
+002720             'ROMAN NUMERAL SUMMARY'.
+002730     05  FILLER                  PIC X(04) VALUE SPACES.
+002740     05  FILLER                  PIC X(09) VALUE 'RUN DATE:'.
+002750     05  DL100-RPT-H-DATE        PIC X(08).
+002760     05  FILLER                  PIC X(04) VALUE SPACES.
+002770     05  FILLER                  PIC X(11) VALUE 'INPUT FILE:'.
+002780     05  DL100-RPT-H-FNAME       PIC X(25).
+002790
+002800 01  DL100-RPT-DETAIL-LINE.
+002810     05  DL100-RPT-D-DOCID       PIC X(10).
+002820     05  FILLER                  PIC X(02) VALUE SPACES.
+002830     05  DL100-RPT-D-SRCFILE     PIC X(25).
+002840     05  FILLER                  PIC X(02) VALUE SPACES.
+002850     05  DL100-RPT-D-NUMERAL     PIC X(30).
+002860     05  FILLER                  PIC X(02) VALUE SPACES.
+002870     05  DL100-RPT-D-LEN         PIC Z9.
+002880     05  FILLER                  PIC X(02) VALUE SPACES.
+002890     05  DL100-RPT-D-SUM         PIC ZZZZ9.
+002900     05  FILLER                  PIC X(02) VALUE SPACES.
+002910     05  DL100-RPT-D-ROMRT       PIC X(20).
+002920     05  FILLER                  PIC X(02) VALUE SPACES.
+002930     05  DL100-RPT-D-STATUS      PIC X(09).
+002940
+002950 01  DL100-RPT-TOTAL-LINE.
+002960     05  DL100-RPT-T-LABEL       PIC X(30).
+002970     05  DL100-RPT-T-VALUE       PIC Z(8)9.
+002980
+002990 01  DL100-RPT-AVG-LINE.
+003000     05  DL100-RPT-A-LABEL       PIC X(30) VALUE
+003010             'AVERAGE ROMSUM              :'.
+003020     05  DL100-RPT-A-VALUE       PIC Z(6)9.99.
+003030
+003040*    AUDIT LOG LINE LAYOUT.
+003050 01  DL100-AUDIT-LINE.
+003060     05  DL100-AUD-MODE          PIC X(12).
+003070     05  FILLER                  PIC X(02) VALUE SPACES.
+003080     05  DL100-AUD-DOCID         PIC X(10).
+003090     05  FILLER                  PIC X(02) VALUE SPACES.
+003100     05  DL100-AUD-STRING        PIC X(30).
+003110     05  FILLER                  PIC X(02) VALUE SPACES.
+003120     05  DL100-AUD-L             PIC Z9.
+003130     05  FILLER                  PIC X(02) VALUE SPACES.
+003140     05  DL100-AUD-SUM           PIC ZZZZ9.
+003150     05  FILLER                  PIC X(02) VALUE SPACES.
+003160     05  DL100-AUD-ROMRT         PIC X(18).
+003170     05  FILLER                  PIC X(02) VALUE SPACES.
+003180     05  DL100-AUD-STATUS        PIC X(09).
+003190
+003200 PROCEDURE DIVISION.
+003210
+003220 0000-MAINLINE.
+003230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003240     EVALUATE DL100-WS-OPT
+003250         WHEN 1
+003260             PERFORM 2000-PROCESS-FILE-MODE THRU 2000-EXIT
+003270         WHEN 2
+003280             PERFORM 3000-PROCESS-INTERACTIVE THRU 3000-EXIT
+003290         WHEN 3
+003300             PERFORM 4000-PROCESS-BATCH-MODE THRU 4000-EXIT
+003310         WHEN OTHER
+003320             DISPLAY 'ROMAN-NUMERAL-CONV: INVALID OPTION - '
+003330                 '1, 2, OR 3 EXPECTED'
+003340             MOVE 16             TO RETURN-CODE
+003350     END-EVALUATE.
+003360     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003370     DISPLAY 'TERMINATING..'.
+003380     STOP RUN.
+003390
+003400*-----------------------------------------------------------------
+003410* OPENS THE PERSISTENT AUDIT LOG (CREATING IT ON ITS FIRST EVER
+003420* USE) AND PROMPTS FOR THE RUN OPTION.
+003430*-----------------------------------------------------------------
+003440 1000-INITIALIZE.
+003450     OPEN EXTEND ROMAN-AUDIT-FILE.
+003460     IF DL100-WS-AUD-STATUS NOT = '00'
+003470         OPEN OUTPUT ROMAN-AUDIT-FILE
+003480     END-IF.
+003490     DISPLAY 'CHOOSE 1 TO READ FROM FILE, 2 FOR COMMAND LINE, '
+003500         '3 FOR BATCH/PARM MODE'.
+003510     ACCEPT DL100-WS-OPT.
+003520 1000-EXIT.
+003530     EXIT.
+003540
+003550*-----------------------------------------------------------------
+003560* OPTION 1 - ONE INPUT FILE, OR A DRIVER FILE LISTING SEVERAL.
+003570*-----------------------------------------------------------------
+003580 2000-PROCESS-FILE-MODE.
+003590     DISPLAY 'ENTER 1 FOR A SINGLE INPUT FILE, 2 FOR A DRIVER '
+003600         'FILE LISTING SEVERAL INPUT FILES'.
+003610     ACCEPT DL100-WS-FILE-SUBOPT.
+003620     MOVE 'FILE'                 TO DL100-WS-MODE-TEXT.
+003630     MOVE FUNCTION CURRENT-DATE (1:8) TO DL100-WS-RUN-DATE.
+003640     OPEN OUTPUT ROMAN-RPT-FILE.
+003650     IF DL100-WS-RPT-STATUS NOT = '00'
+003660         DISPLAY 'ROMAN-NUMERAL-CONV: UNABLE TO OPEN '
+003670             'ROMAN-SUMMARY-RPT - STATUS ' DL100-WS-RPT-STATUS
+003680         MOVE 16             TO RETURN-CODE
+003690         GO TO 2000-EXIT
+003700     END-IF.
+003710     SET DL100-WS-RPT-OPEN       TO TRUE.
+003720     EVALUATE DL100-WS-FILE-SUBOPT
+003730         WHEN 1
+003740             DISPLAY 'ENTER INPUT FILE NAME : '
+003750             ACCEPT DL100-WS-IN-FNAME
+003760             MOVE DL100-WS-IN-FNAME TO DL100-RPT-H-FNAME
+003770             PERFORM 2900-WRITE-RPT-HEADER THRU 2900-EXIT
+003780             PERFORM 2200-PROCESS-ONE-INPUT-FILE THRU 2200-EXIT
+003790         WHEN 2
+003800             MOVE 'MULTIPLE-SEE DRIVER FILE' TO
+003810                 DL100-RPT-H-FNAME
+003820             PERFORM 2900-WRITE-RPT-HEADER THRU 2900-EXIT
+003830             PERFORM 2500-PROCESS-DRIVER-FILE THRU 2500-EXIT
+003840         WHEN OTHER
+003850             DISPLAY 'ROMAN-NUMERAL-CONV: INVALID SUB-OPTION - '
+003860                 '1 OR 2 EXPECTED'
+003870             MOVE 16             TO RETURN-CODE
+003880             CLOSE ROMAN-RPT-FILE
+003890             GO TO 2000-EXIT
+003900     END-EVALUATE.
+003910     PERFORM 2950-WRITE-RPT-TRAILER THRU 2950-EXIT.
+003920     CLOSE ROMAN-RPT-FILE.
+003930 2000-EXIT.
+003940     EXIT.
+003950
+003960 2500-PROCESS-DRIVER-FILE.
+003970     DISPLAY 'ENTER DRIVER FILE NAME (LIST OF INPUT FILES) : '.
+003980     ACCEPT DL100-WS-DRIVER-FNAME.
+003990     OPEN INPUT ROMAN-DRIVER-FILE.
+004000     IF DL100-WS-DRV-STATUS NOT = '00'
+004010         DISPLAY 'ROMAN-NUMERAL-CONV: UNABLE TO OPEN DRIVER '
+004020             'FILE ' DL100-WS-DRIVER-FNAME ' - STATUS '
+004030             DL100-WS-DRV-STATUS
+004040         MOVE 16             TO RETURN-CODE
+004050         GO TO 2500-EXIT
+004060     END-IF.
+004070     MOVE 'N'                    TO DL100-WS-DRV-EOF-SW.
+004080     PERFORM 2510-READ-ONE-DRIVER-ENTRY THRU 2510-EXIT
+004090         UNTIL DL100-WS-DRV-EOF.
+004100     CLOSE ROMAN-DRIVER-FILE.
+004110 2500-EXIT.
+004120     EXIT.
+004130
+004140 2510-READ-ONE-DRIVER-ENTRY.
+004150     READ ROMAN-DRIVER-FILE
+004160         AT END
+004170             MOVE 'Y'            TO DL100-WS-DRV-EOF-SW
+004180     END-READ.
+004190     IF NOT DL100-WS-DRV-EOF
+004200         MOVE DL100-DRIVER-FNAME TO DL100-WS-IN-FNAME
+004210         PERFORM 2200-PROCESS-ONE-INPUT-FILE THRU 2200-EXIT
+004220     END-IF.
+004230 2510-EXIT.
+004240     EXIT.
+004250
+004260*-----------------------------------------------------------------
+004270* PROCESSES ONE INPUT FILE FROM ITS LAST CHECKPOINT (IF ANY)
+004280* THROUGH END OF FILE, THEN ROLLS ITS TOTALS INTO THE RUN'S
+004290* GRAND TOTALS.
+004300*-----------------------------------------------------------------
+004310 2200-PROCESS-ONE-INPUT-FILE.
+004320     MOVE 0                      TO DL100-WS-CKPT-SINCE.
+004330     PERFORM 2300-DETERMINE-SKIP-COUNT THRU 2300-EXIT.
+004340     MOVE DL100-WS-SKIP-COUNT    TO DL100-WS-TOT-READ.
+004350     MOVE DL100-WS-SKIP-CONVERTED TO DL100-WS-TOT-CONVERTED.
+004360     MOVE DL100-WS-SKIP-REJECTED TO DL100-WS-TOT-REJECTED.
+004370     MOVE DL100-WS-SKIP-SUM      TO DL100-WS-TOT-SUM.
+004380     MOVE DL100-WS-SKIP-MIN-SUM  TO DL100-WS-MIN-SUM.
+004390     MOVE DL100-WS-SKIP-MAX-SUM  TO DL100-WS-MAX-SUM.
+004400     PERFORM 2350-OPEN-CKPT-FOR-WRITE THRU 2350-EXIT.
+004410     OPEN INPUT ROMAN-IN-FILE.
+004420     IF DL100-WS-IN-STATUS NOT = '00'
+004430         DISPLAY 'ROMAN-NUMERAL-CONV: UNABLE TO OPEN INPUT FILE '
+004440             DL100-WS-IN-FNAME ' - STATUS ' DL100-WS-IN-STATUS
+004450         MOVE 16             TO RETURN-CODE
+004460         CLOSE ROMAN-CKPT-FILE
+004470         GO TO 2200-EXIT
+004480     END-IF.
+004490     MOVE 'N'                    TO DL100-WS-EOF-SW.
+004500     PERFORM 2400-SKIP-ONE-RECORD THRU 2400-EXIT
+004510         DL100-WS-SKIP-COUNT TIMES.
+004520     PERFORM 2450-READ-AND-PROCESS-RECORD THRU 2450-EXIT
+004530         UNTIL DL100-WS-EOF.
+004535     PERFORM 2480-WRITE-FINAL-CHECKPOINT THRU 2480-EXIT.
+004540     CLOSE ROMAN-IN-FILE.
+004550     CLOSE ROMAN-CKPT-FILE.
+004560     PERFORM 2970-WRITE-FILE-TOTALS THRU 2970-EXIT.
+004570     PERFORM 2960-ACCUMULATE-GRAND-TOTALS THRU 2960-EXIT.
+004580 2200-EXIT.
+004590     EXIT.
+004600
+004610*-----------------------------------------------------------------
+004620* SCANS THE APPEND-ONLY CHECKPOINT LOG FOR THE LAST RECORD COUNT
+004630* LOGGED AGAINST THIS INPUT FILE NAME (IF ANY) SO A RESTART CAN
+004640* SKIP PAST WHAT WAS ALREADY PROCESSED LAST TIME.
+004650*-----------------------------------------------------------------
+004660 2300-DETERMINE-SKIP-COUNT.
+004670     MOVE 0                      TO DL100-WS-SKIP-COUNT.
+004680     MOVE 0                      TO DL100-WS-SKIP-CONVERTED
+004690                                    DL100-WS-SKIP-REJECTED
+004700                                    DL100-WS-SKIP-SUM.
+004710     MOVE 99999                  TO DL100-WS-SKIP-MIN-SUM.
+004720     MOVE 0                      TO DL100-WS-SKIP-MAX-SUM.
+004730     MOVE 'N'                    TO DL100-WS-CKPT-EOF-SW.
+004740     OPEN INPUT ROMAN-CKPT-FILE.
+004750     IF DL100-WS-CKPT-STATUS = '00'
+004760         PERFORM 2310-SCAN-ONE-CKPT-RECORD THRU 2310-EXIT
+004770             UNTIL DL100-WS-CKPT-EOF
+004780         CLOSE ROMAN-CKPT-FILE
+004790     END-IF.
+004800 2300-EXIT.
+004810     EXIT.
+004820
+004830 2310-SCAN-ONE-CKPT-RECORD.
+004840     READ ROMAN-CKPT-FILE
+004850         AT END
+004860             MOVE 'Y'            TO DL100-WS-CKPT-EOF-SW
+004870     END-READ.
+004880     IF NOT DL100-WS-CKPT-EOF
+004890         IF DL100-CKPT-FNAME = DL100-WS-IN-FNAME
+004891             IF DL100-CKPT-COMPLETE
+004892*                LAST RUN AGAINST THIS FILE NAME REACHED EOF
+004893*                CLEANLY, SO THIS ENTRY IS A FINISHED PRIOR RUN,
+004894*                NOT AN ABENDED ONE - START THE NEW RUN FRESH
+004895*                RATHER THAN SKIPPING PAST ITS RECORD COUNT.
+004896                 MOVE 0                    TO DL100-WS-SKIP-COUNT
+004897                 MOVE 0                    TO
+004898                         DL100-WS-SKIP-CONVERTED
+004899                         DL100-WS-SKIP-REJECTED
+004900                         DL100-WS-SKIP-SUM
+004901                 MOVE 99999             TO DL100-WS-SKIP-MIN-SUM
+004902                 MOVE 0                 TO DL100-WS-SKIP-MAX-SUM
+004903             ELSE
+004904                 MOVE DL100-CKPT-COUNT     TO DL100-WS-SKIP-COUNT
+004905                 MOVE DL100-CKPT-CONVERTED
+004906                         TO DL100-WS-SKIP-CONVERTED
+004907                 MOVE DL100-CKPT-REJECTED
+004908                         TO DL100-WS-SKIP-REJECTED
+004909                 MOVE DL100-CKPT-SUM       TO DL100-WS-SKIP-SUM
+004910                 MOVE DL100-CKPT-MIN-SUM
+004911                         TO DL100-WS-SKIP-MIN-SUM
+004912                 MOVE DL100-CKPT-MAX-SUM
+004913                         TO DL100-WS-SKIP-MAX-SUM
+004914             END-IF
+004960         END-IF
+004970     END-IF.
+004980 2310-EXIT.
+004990     EXIT.
+005000
+005010 2350-OPEN-CKPT-FOR-WRITE.
+005020     OPEN EXTEND ROMAN-CKPT-FILE.
+005030     IF DL100-WS-CKPT-STATUS NOT = '00'
+005040         OPEN OUTPUT ROMAN-CKPT-FILE
+005050     END-IF.
+005060 2350-EXIT.
+005070     EXIT.
+005080
+005090*-----------------------------------------------------------------
+005100* READS AND DISCARDS ONE RECORD WITHOUT PROCESSING IT, USED ONLY
+005110* TO POSITION PAST RECORDS A PRIOR RUN ALREADY CHECKPOINTED.
+005120*-----------------------------------------------------------------
+005130 2400-SKIP-ONE-RECORD.
+005140     READ ROMAN-IN-FILE
+005150         AT END
+005160             MOVE 'Y'            TO DL100-WS-EOF-SW
+005170     END-READ.
+005180 2400-EXIT.
+005190     EXIT.
+005200
+005210 2450-READ-AND-PROCESS-RECORD.
+005220     READ ROMAN-IN-FILE
+005230         AT END
+005240             MOVE 'Y'            TO DL100-WS-EOF-SW
+005250     END-READ.
+005260     IF NOT DL100-WS-EOF
+005270         ADD 1                   TO DL100-WS-TOT-READ
+005280         ADD 1                   TO DL100-WS-CKPT-SINCE
+005290         MOVE DL100-IN-DOC-ID    TO DL100-WS-DOCID
+005300         SET DL100-IN-NDX        TO 1
+005310         PERFORM 2460-PROCESS-ONE-TOKEN THRU 2460-EXIT
+005320             VARYING DL100-IN-NDX FROM 1 BY 1
+005330             UNTIL DL100-IN-NDX > 5
+005340         IF DL100-WS-CKPT-SINCE NOT < DL100-CKPT-INTERVAL
+005350             PERFORM 2470-WRITE-CHECKPOINT THRU 2470-EXIT
+005360             MOVE 0              TO DL100-WS-CKPT-SINCE
+005370         END-IF
+005380     END-IF.
+005390 2450-EXIT.
+005400     EXIT.
+005410
+005420 2460-PROCESS-ONE-TOKEN.
+005430     MOVE DL100-IN-NUMERAL (DL100-IN-NDX) TO DL100-WS-TOKEN.
+005440     PERFORM 5100-COMPUTE-TOKEN-LENGTH THRU 5100-EXIT.
+005450     IF DL100-WS-L > 0
+005460         PERFORM 6000-CONVERT-AND-REPORT-ONE THRU 6000-EXIT
+005470     END-IF.
+005480 2460-EXIT.
+005490     EXIT.
+005500
+005510 2470-WRITE-CHECKPOINT.
+005520     MOVE DL100-WS-IN-FNAME      TO DL100-CKPT-FNAME.
+005530     MOVE DL100-WS-TOT-READ      TO DL100-CKPT-COUNT.
+005540     MOVE DL100-WS-TOT-CONVERTED TO DL100-CKPT-CONVERTED.
+005550     MOVE DL100-WS-TOT-REJECTED  TO DL100-CKPT-REJECTED.
+005560     MOVE DL100-WS-TOT-SUM       TO DL100-CKPT-SUM.
+005570     MOVE DL100-WS-MIN-SUM       TO DL100-CKPT-MIN-SUM.
+005580     MOVE DL100-WS-MAX-SUM       TO DL100-CKPT-MAX-SUM.
+005585     MOVE 'N'                    TO DL100-CKPT-COMPLETE-SW.
+005590     WRITE DL100-CKPT-RECORD.
+005600 2470-EXIT.
+005610     EXIT.
+005611
+005612*-----------------------------------------------------------------
+005613* LOGS ONE FINAL CHECKPOINT RECORD FLAGGED COMPLETE WHEN THE
+005614* INPUT FILE REACHES EOF CLEANLY, SO A LATER RUN AGAINST THE SAME
+005615* FILE NAME (E.G. THE NEXT NIGHT'S RECURRENCE OF THE SAME DD)
+005616* WILL NOT MISTAKE THIS FINISHED RUN FOR AN ABENDED ONE AND SKIP
+005617* PAST RECORDS THAT HAVE NOT ACTUALLY BEEN PROCESSED YET.
+005618*-----------------------------------------------------------------
+005619 2480-WRITE-FINAL-CHECKPOINT.
+005620     MOVE DL100-WS-IN-FNAME      TO DL100-CKPT-FNAME.
+005621     MOVE DL100-WS-TOT-READ      TO DL100-CKPT-COUNT.
+005622     MOVE DL100-WS-TOT-CONVERTED TO DL100-CKPT-CONVERTED.
+005623     MOVE DL100-WS-TOT-REJECTED  TO DL100-CKPT-REJECTED.
+005624     MOVE DL100-WS-TOT-SUM       TO DL100-CKPT-SUM.
+005625     MOVE DL100-WS-MIN-SUM       TO DL100-CKPT-MIN-SUM.
+005626     MOVE DL100-WS-MAX-SUM       TO DL100-CKPT-MAX-SUM.
+005627     MOVE 'Y'                    TO DL100-CKPT-COMPLETE-SW.
+005628     WRITE DL100-CKPT-RECORD.
+005629 2480-EXIT.
+005630     EXIT.
+005620
+005630 2900-WRITE-RPT-HEADER.
+005640     MOVE DL100-WS-RUN-DATE      TO DL100-RPT-H-DATE.
+005650     MOVE DL100-RPT-HEADER-LINE TO DL100-RPT-RECORD.
+005660     WRITE DL100-RPT-RECORD.
+005670 2900-EXIT.
+005680     EXIT.
+005690
+005700 2950-WRITE-RPT-TRAILER.
+005710     IF DL100-WS-GT-CONVERTED > 0
+005720         COMPUTE DL100-WS-GT-AVG-SUM =
+005730             DL100-WS-GT-SUM / DL100-WS-GT-CONVERTED
+005740     END-IF.
+005750     MOVE 'FILES PROCESSED           :' TO DL100-RPT-T-LABEL.
+005760     MOVE DL100-WS-GT-FILES      TO DL100-RPT-T-VALUE.
+005770     MOVE DL100-RPT-TOTAL-LINE TO DL100-RPT-RECORD.
+005780     WRITE DL100-RPT-RECORD.
+005790     MOVE 'RECORDS READ               :' TO DL100-RPT-T-LABEL.
+005800     MOVE DL100-WS-GT-READ       TO DL100-RPT-T-VALUE.
+005810     MOVE DL100-RPT-TOTAL-LINE TO DL100-RPT-RECORD.
+005820     WRITE DL100-RPT-RECORD.
+005830     MOVE 'NUMERALS CONVERTED         :' TO DL100-RPT-T-LABEL.
+005840     MOVE DL100-WS-GT-CONVERTED  TO DL100-RPT-T-VALUE.
+005850     MOVE DL100-RPT-TOTAL-LINE TO DL100-RPT-RECORD.
+005860     WRITE DL100-RPT-RECORD.
+005870     MOVE 'NUMERALS REJECTED          :' TO DL100-RPT-T-LABEL.
+005880     MOVE DL100-WS-GT-REJECTED   TO DL100-RPT-T-VALUE.
+005890     MOVE DL100-RPT-TOTAL-LINE TO DL100-RPT-RECORD.
+005900     WRITE DL100-RPT-RECORD.
+005910     MOVE 'MINIMUM ROMSUM             :' TO DL100-RPT-T-LABEL.
+005920     MOVE DL100-WS-GT-MIN-SUM    TO DL100-RPT-T-VALUE.
+005930     MOVE DL100-RPT-TOTAL-LINE TO DL100-RPT-RECORD.
+005940     WRITE DL100-RPT-RECORD.
+005950     MOVE 'MAXIMUM ROMSUM             :' TO DL100-RPT-T-LABEL.
+005960     MOVE DL100-WS-GT-MAX-SUM    TO DL100-RPT-T-VALUE.
+005970     MOVE DL100-RPT-TOTAL-LINE TO DL100-RPT-RECORD.
+005980     WRITE DL100-RPT-RECORD.
+005990     MOVE DL100-WS-GT-AVG-SUM    TO DL100-RPT-A-VALUE.
+006000     MOVE DL100-RPT-AVG-LINE TO DL100-RPT-RECORD.
+006010     WRITE DL100-RPT-RECORD.
+006020 2950-EXIT.
+006030     EXIT.
+006040
+006050 2960-ACCUMULATE-GRAND-TOTALS.
+006060     ADD 1                       TO DL100-WS-GT-FILES.
+006070     ADD DL100-WS-TOT-READ       TO DL100-WS-GT-READ.
+006080     ADD DL100-WS-TOT-CONVERTED  TO DL100-WS-GT-CONVERTED.
+006090     ADD DL100-WS-TOT-REJECTED   TO DL100-WS-GT-REJECTED.
+006100     ADD DL100-WS-TOT-SUM        TO DL100-WS-GT-SUM.
+006110     IF DL100-WS-MIN-SUM < DL100-WS-GT-MIN-SUM
+006120         MOVE DL100-WS-MIN-SUM   TO DL100-WS-GT-MIN-SUM
+006130     END-IF.
+006140     IF DL100-WS-MAX-SUM > DL100-WS-GT-MAX-SUM
+006150         MOVE DL100-WS-MAX-SUM   TO DL100-WS-GT-MAX-SUM
+006160     END-IF.
+006170 2960-EXIT.
+006180     EXIT.
+006190
+006200 2970-WRITE-FILE-TOTALS.
+006210     IF DL100-WS-TOT-CONVERTED > 0
+006220         COMPUTE DL100-WS-AVG-SUM =
+006230             DL100-WS-TOT-SUM / DL100-WS-TOT-CONVERTED
+006240     END-IF.
+006250     DISPLAY 'FILE ' DL100-WS-IN-FNAME ' - READ '
+006260         DL100-WS-TOT-READ ' CONVERTED ' DL100-WS-TOT-CONVERTED
+006270         ' REJECTED ' DL100-WS-TOT-REJECTED.
+006280 2970-EXIT.
+006290     EXIT.
+006300
+006310*-----------------------------------------------------------------
+006320* OPTION 2 - INTERACTIVE TERMINAL ENTRY.  AUDIT LOGGED BUT NOT
+006330* REPORTED (NO ROMAN-SUMMARY-RPT IN THIS MODE).
+006340*-----------------------------------------------------------------
+006350 3000-PROCESS-INTERACTIVE.
+006360     MOVE 'INTERACTIVE'          TO DL100-WS-MODE-TEXT.
+006370     MOVE SPACES                 TO DL100-WS-DOCID.
+006380     DISPLAY 'HOW MANY DIFFERENT NUMBERS WOULD YOU LIKE TO '
+006390         'CONVERT?(ENTER ANY INTEGER) :'.
+006400     ACCEPT DL100-WS-CONVNUM.
+006410     PERFORM 3100-ACCEPT-AND-CONVERT-ONE THRU 3100-EXIT
+006420         DL100-WS-CONVNUM TIMES.
+006430 3000-EXIT.
+006440     EXIT.
+006450
+006460 3100-ACCEPT-AND-CONVERT-ONE.
+006470     DISPLAY 'ENTER ROMAN NUMERAL (UPPER OR LOWER CASE)'.
+006480     ACCEPT DL100-WS-TOKEN.
+006490     PERFORM 5100-COMPUTE-TOKEN-LENGTH THRU 5100-EXIT.
+006500     IF DL100-WS-L > 0
+006510         PERFORM 6000-CONVERT-AND-REPORT-ONE THRU 6000-EXIT
+006520     END-IF.
+006530 3100-EXIT.
+006540     EXIT.
+006550
+006560*-----------------------------------------------------------------
+006570* OPTION 3 - UNATTENDED BATCH MODE DRIVEN BY A SYSIN PARAMETER
+006580* CARD (INPUT FILE NAME, RUN DATE).  PRODUCES THE SAME SUMMARY
+006590* REPORT AS OPTION 1 SINCE NO ONE IS WATCHING THE CONSOLE.
+006600*-----------------------------------------------------------------
+006610 4000-PROCESS-BATCH-MODE.
+006620     MOVE 'BATCH'                TO DL100-WS-MODE-TEXT.
+006630     OPEN INPUT ROMAN-PARM-FILE.
+006640     IF DL100-WS-PARM-STATUS NOT = '00'
+006650         DISPLAY 'ROMAN-NUMERAL-CONV: UNABLE TO OPEN SYSIN '
+006660             'PARM FILE - STATUS ' DL100-WS-PARM-STATUS
+006670         MOVE 16             TO RETURN-CODE
+006680         GO TO 4000-EXIT
+006690     END-IF.
+006700     READ ROMAN-PARM-FILE
+006710         AT END
+006720             DISPLAY 'ROMAN-NUMERAL-CONV: SYSIN PARM CARD '
+006730                 'MISSING OR EMPTY'
+006740             MOVE 16             TO RETURN-CODE
+006750             CLOSE ROMAN-PARM-FILE
+006760             GO TO 4000-EXIT
+006770     END-READ.
+006780     MOVE DL100-PARM-IN-FNAME    TO DL100-WS-IN-FNAME.
+006790     MOVE DL100-PARM-RUN-DATE    TO DL100-WS-RUN-DATE.
+006800     CLOSE ROMAN-PARM-FILE.
+006810     OPEN OUTPUT ROMAN-RPT-FILE.
+006820     IF DL100-WS-RPT-STATUS NOT = '00'
+006830         DISPLAY 'ROMAN-NUMERAL-CONV: UNABLE TO OPEN '
+006840             'ROMAN-SUMMARY-RPT - STATUS ' DL100-WS-RPT-STATUS
+006850         MOVE 16             TO RETURN-CODE
+006860         GO TO 4000-EXIT
+006870     END-IF.
+006880     SET DL100-WS-RPT-OPEN       TO TRUE.
+006890     MOVE DL100-WS-IN-FNAME      TO DL100-RPT-H-FNAME.
+006900     PERFORM 2900-WRITE-RPT-HEADER THRU 2900-EXIT.
+006910     PERFORM 2200-PROCESS-ONE-INPUT-FILE THRU 2200-EXIT.
+006920     PERFORM 2950-WRITE-RPT-TRAILER THRU 2950-EXIT.
+006930     CLOSE ROMAN-RPT-FILE.
+006940 4000-EXIT.
+006950     EXIT.
+006960
+006970*-----------------------------------------------------------------
+006980* COMPUTES THE LENGTH OF DL100-WS-TOKEN (THE POSITION OF THE
+006990* FIRST TRAILING SPACE), WITHOUT RELYING ON AN INTRINSIC
+007000* FUNCTION.  A BLANK TOKEN (AN UNUSED SLOT ON THE INPUT RECORD)
+007010* COMES BACK WITH A LENGTH OF ZERO AND IS SIMPLY SKIPPED BY THE
+007020* CALLER.
+007030*-----------------------------------------------------------------
+007040 5100-COMPUTE-TOKEN-LENGTH.
+007050     MOVE 0                      TO DL100-WS-L.
+007060     INSPECT DL100-WS-TOKEN TALLYING DL100-WS-L
+007070         FOR CHARACTERS BEFORE INITIAL SPACE.
+007080 5100-EXIT.
+007090     EXIT.
+007100
+007110*-----------------------------------------------------------------
+007120* VALIDATES EVERY CHARACTER OF DL100-WS-TOKEN (1 THRU DL100-WS-L)
+007130* AGAINST THE SEVEN VALID ROMAN NUMERAL LETTERS.  CALLED BEFORE
+007140* func IS EVER INVOKED SO A MALFORMED STRING IS REJECTED OUTRIGHT
+007150* INSTEAD OF BEING MIS-SUMMED.
+007160*-----------------------------------------------------------------
+007170 5000-VALIDATE-STRING.
+007180     SET DL100-WS-VALID          TO TRUE.
+007190     PERFORM 5010-VALIDATE-ONE-CHAR THRU 5010-EXIT
+007200         VARYING DL100-WS-CHAR-NDX FROM 1 BY 1
+007210         UNTIL DL100-WS-CHAR-NDX > DL100-WS-L
+007220            OR DL100-WS-INVALID.
+007230 5000-EXIT.
+007240     EXIT.
+007250
+007260 5010-VALIDATE-ONE-CHAR.
+007270     EVALUATE DL100-WS-CHAR (DL100-WS-CHAR-NDX)
+007280         WHEN 'I' WHEN 'i' WHEN 'V' WHEN 'v'
+007290         WHEN 'X' WHEN 'x' WHEN 'L' WHEN 'l'
+007300         WHEN 'C' WHEN 'c' WHEN 'D' WHEN 'd'
+007310         WHEN 'M' WHEN 'm'
+007320             CONTINUE
+007330         WHEN OTHER
+007340             SET DL100-WS-INVALID TO TRUE
+007350     END-EVALUATE.
+007360 5010-EXIT.
+007370     EXIT.
+007380
+007390*-----------------------------------------------------------------
+007400* SHARED BY ALL THREE OPTIONS: VALIDATES ONE TOKEN, CONVERTS IT
+007410* WHEN VALID (LOGGING THE ARABROM ROUND-TRIP ALONGSIDE IT), LOGS
+007420* THE ATTEMPT TO THE AUDIT FILE, AND - WHEN A SUMMARY REPORT IS
+007430* OPEN - WRITES A DETAIL LINE TOO.
+007440*-----------------------------------------------------------------
+007450 6000-CONVERT-AND-REPORT-ONE.
+007460     PERFORM 5000-VALIDATE-STRING THRU 5000-EXIT.
+007470     IF DL100-WS-VALID
+007480         CALL 'func' USING DL100-WS-STRING-ARRAY, DL100-WS-L,
+007490             DL100-WS-ROM-SUM
+007500         CALL 'ARABROM' USING DL100-WS-ROM-SUM,
+007510             DL100-WS-ROMRT-OUT, DL100-WS-ROMRT-STATUS
+007520         IF DL100-WS-ROMRT-STATUS = 'F'
+007530             MOVE 'OVERFLOW'     TO DL100-WS-ROMRT-OUT
+007540         END-IF
+007550         ADD 1                   TO DL100-WS-TOT-CONVERTED
+007560         PERFORM 6100-ACCUMULATE-SUM-STATS THRU 6100-EXIT
+007570         MOVE 'CONVERTED'        TO DL100-WS-STATUS-TEXT
+007580         DISPLAY 'ROMANNUMERAL IS : ' DL100-WS-TOKEN
+007590         DISPLAY 'ROMAN NUMERAL SUM : ' DL100-WS-ROM-SUM
+007600     ELSE
+007610         DISPLAY 'ROMAN-NUMERAL-CONV: "'
+007620             DL100-WS-TOKEN (1:DL100-WS-L)
+007630             '" REJECTED - NOT A VALID ROMAN NUMERAL'
+007640         MOVE 0                  TO DL100-WS-ROM-SUM
+007650         MOVE SPACES             TO DL100-WS-ROMRT-OUT
+007660         ADD 1                   TO DL100-WS-TOT-REJECTED
+007670         MOVE 'REJECTED'         TO DL100-WS-STATUS-TEXT
+007680     END-IF.
+007690     PERFORM 6200-WRITE-AUDIT-LINE THRU 6200-EXIT.
+007700     IF DL100-WS-RPT-OPEN
+007710         PERFORM 6300-WRITE-DETAIL-LINE THRU 6300-EXIT
+007720     END-IF.
+007730 6000-EXIT.
+007740     EXIT.
+007750
+007760 6100-ACCUMULATE-SUM-STATS.
+007770     ADD DL100-WS-ROM-SUM        TO DL100-WS-TOT-SUM.
+007780     IF DL100-WS-ROM-SUM < DL100-WS-MIN-SUM
+007790         MOVE DL100-WS-ROM-SUM   TO DL100-WS-MIN-SUM
+007800     END-IF.
+007810     IF DL100-WS-ROM-SUM > DL100-WS-MAX-SUM
+007820         MOVE DL100-WS-ROM-SUM   TO DL100-WS-MAX-SUM
+007830     END-IF.
+007840 6100-EXIT.
+007850     EXIT.
+007860
+007870 6200-WRITE-AUDIT-LINE.
+007880     MOVE DL100-WS-MODE-TEXT     TO DL100-AUD-MODE.
+007890     MOVE DL100-WS-DOCID         TO DL100-AUD-DOCID.
+007900     MOVE DL100-WS-TOKEN         TO DL100-AUD-STRING.
+007910     MOVE DL100-WS-L             TO DL100-AUD-L.
+007920     MOVE DL100-WS-ROM-SUM       TO DL100-AUD-SUM.
+007930     MOVE DL100-WS-ROMRT-OUT     TO DL100-AUD-ROMRT.
+007940     MOVE DL100-WS-STATUS-TEXT   TO DL100-AUD-STATUS.
+007950     MOVE DL100-AUDIT-LINE TO DL100-AUDIT-RECORD.
+007960     WRITE DL100-AUDIT-RECORD.
+007970 6200-EXIT.
+007980     EXIT.
+007990
+008000 6300-WRITE-DETAIL-LINE.
+008010     MOVE DL100-WS-DOCID         TO DL100-RPT-D-DOCID.
+008020     MOVE DL100-WS-IN-FNAME      TO DL100-RPT-D-SRCFILE.
+008030     MOVE DL100-WS-TOKEN         TO DL100-RPT-D-NUMERAL.
+008040     MOVE DL100-WS-L             TO DL100-RPT-D-LEN.
+008050     MOVE DL100-WS-ROM-SUM       TO DL100-RPT-D-SUM.
+008060     MOVE DL100-WS-ROMRT-OUT     TO DL100-RPT-D-ROMRT.
+008070     MOVE DL100-WS-STATUS-TEXT   TO DL100-RPT-D-STATUS.
+008080     MOVE DL100-RPT-DETAIL-LINE TO DL100-RPT-RECORD.
+008090     WRITE DL100-RPT-RECORD.
+008100 6300-EXIT.
+008110     EXIT.
+008120
+008130*-----------------------------------------------------------------
+008140* CLOSES THE PERSISTENT AUDIT LOG AT END OF RUN.
+008150*-----------------------------------------------------------------
+008160 9000-TERMINATE.
+008170     CLOSE ROMAN-AUDIT-FILE.
+008180 9000-EXIT.
+008190     EXIT.
