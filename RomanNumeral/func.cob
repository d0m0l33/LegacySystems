@@ -1,80 +1,96 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. func.
-
-DATA DIVISION.
-
-	WORKING-STORAGE SECTION.
-	
-* count used as index
-	
-	01 cnt pic 9(2) value 1.
-	
-* R + 1th number in roman numeral string	
-	
-	01 conv pic 9(5) value 0.
-	
-* Rth number in roman numeral string
-
-	01 prev pic 9(5) value 0.	
-
-    LINKAGE SECTION.
-    
-    01 string-array. 
-        05 romNum pic x occurs 30 times.
-       
-* length of roman numeral string
- 
-    01 l pic 9(2).
- 
- 
-* roman numeral sum
-   
-	01 romSum pic 9(5) value 0.
-	
-
-    
-
-PROCEDURE DIVISION USING string-array,l,romSum.
-
-	compute romSum = 0.
-	compute cnt = 1.
-	compute prev = 1001.
-
-	perform l times
-
-		if romNum(cnt) = 'V' or romNum(cnt) = 'v' then
-			compute conv =  5 
-		end-if
-		if romNum(cnt) = 'X' or romNum(cnt) = 'x' then
-			compute conv =  10 
-		end-if
-		if romNum(cnt) = 'L' or romNum(cnt) = 'l' then
-			compute conv =  50 
-		end-if
-		if romNum(cnt) = 'C' or romNum(cnt) = 'c' then
-			compute conv =  100 
-		end-if
-		if romNum(cnt) = 'D' or romNum(cnt) = 'd' then
-			compute conv =  500 
-		end-if
-		if romNum(cnt) = 'M' or romNum(cnt) = 'm' then
-			compute conv =  1000
-		end-if
-		if romNum(cnt) = 'I' or romNum(cnt) = 'i' then
-			compute conv = 1
-		end-if
-		add 1 to cnt
-			
-			
-*	if Rth term is bigger than R + 1th term, then add Rth term to the total
-	
-		compute romSum = romSum + conv
-		if conv > prev then
-			compute romSum = romSum - (2 * prev)
-		end-if
-		
-		move conv to prev
-									
-	end-perform. 
-	   
-goback.
+000010*****************************************************************
+000020* PROGRAM-ID    : func                                          *
+000030* AUTHOR        : D. MOLINA                                     *
+000040* INSTALLATION  : BATCH DEVELOPMENT - MATH LIBRARY GROUP         *
+000050* DATE-WRITTEN  : 01/09/2019                                    *
+000060* DATE-COMPILED :                                                *
+000070*-----------------------------------------------------------------
+000080* REMARKS.                                                       *
+000090*     SUMS THE VALUE OF A ROMAN NUMERAL STRING USING THE USUAL   *
+000100*     SUBTRACTIVE-PAIR RULE (A SMALLER VALUE IMMEDIATELY BEFORE  *
+000110*     A LARGER ONE IS SUBTRACTED RATHER THAN ADDED).  THE CALLER *
+000120*     IS RESPONSIBLE FOR VALIDATING THE INPUT CHARACTERS BEFORE  *
+000130*     THIS ROUTINE IS INVOKED.                                   *
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY.                                          *
+000160*     02/12/2021  DM  RN-CONV IS NOW RESET TO ZERO AT THE TOP OF *
+000170*                     EVERY CHARACTER ITERATION.  PREVIOUSLY IT  *
+000180*                     WAS LEFT AT WHATEVER VALUE THE PRIOR VALID *
+000190*                     CHARACTER SET, SO AN UNRECOGNIZED CHARACTER*
+000200*                     (A STRAY DIGIT, A BLANK FROM A SHORT INPUT)*
+000210*                     SILENTLY REUSED THE PREVIOUS CHARACTER'S   *
+000220*                     VALUE INSTEAD OF CONTRIBUTING ZERO.        *
+000230*****************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. func.
+000260
+000270 DATA DIVISION.
+000280
+000290 WORKING-STORAGE SECTION.
+000300
+000310* INDEX INTO THE ROMAN NUMERAL CHARACTER TABLE
+000320 01  RN-CNT                      PIC 9(02).
+000330
+000340* VALUE OF THE CURRENT CHARACTER / THE PREVIOUS CHARACTER
+000350 01  RN-CONV                     PIC 9(05).
+000360 01  RN-PREV                     PIC 9(05).
+000370
+000380 LINKAGE SECTION.
+000390
+000400 01  RN-STRING-ARRAY.
+000410     05  RN-ROMNUM               PIC X OCCURS 30 TIMES.
+000420
+000430* LENGTH OF THE ROMAN NUMERAL STRING
+000440 01  RN-L                        PIC 9(02).
+000450
+000460* ROMAN NUMERAL SUM
+000470 01  RN-ROM-SUM                  PIC 9(05).
+000480
+000490 PROCEDURE DIVISION USING RN-STRING-ARRAY, RN-L, RN-ROM-SUM.
+000500
+000510 0000-MAINLINE.
+000520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000530     PERFORM 2000-CONVERT-ONE-CHAR THRU 2000-EXIT
+000540         VARYING RN-CNT FROM 1 BY 1
+000550         UNTIL RN-CNT > RN-L.
+000560     GOBACK.
+000570
+000580 1000-INITIALIZE.
+000590     MOVE 0                      TO RN-ROM-SUM.
+000600* A PREV VALUE HIGHER THAN ANY LEGAL CHARACTER VALUE SO THE FIRST
+000610* CHARACTER IS NEVER TREATED AS A SUBTRACTIVE PAIR.
+000620     MOVE 1001                   TO RN-PREV.
+000630 1000-EXIT.
+000640     EXIT.
+000650
+000660*-----------------------------------------------------------------
+000670* CONVERTS ONE CHARACTER OF THE ROMAN NUMERAL STRING AND FOLDS ITS
+000680* VALUE INTO THE RUNNING SUM, APPLYING THE SUBTRACTIVE-PAIR RULE.
+000690*-----------------------------------------------------------------
+000700 2000-CONVERT-ONE-CHAR.
+000710     MOVE 0                      TO RN-CONV.
+000720     EVALUATE RN-ROMNUM (RN-CNT)
+000730         WHEN 'V' WHEN 'v'
+000740             MOVE 5              TO RN-CONV
+000750         WHEN 'X' WHEN 'x'
+000760             MOVE 10             TO RN-CONV
+000770         WHEN 'L' WHEN 'l'
+000780             MOVE 50             TO RN-CONV
+000790         WHEN 'C' WHEN 'c'
+000800             MOVE 100            TO RN-CONV
+000810         WHEN 'D' WHEN 'd'
+000820             MOVE 500            TO RN-CONV
+000830         WHEN 'M' WHEN 'm'
+000840             MOVE 1000           TO RN-CONV
+000850         WHEN 'I' WHEN 'i'
+000860             MOVE 1              TO RN-CONV
+000870         WHEN OTHER
+000880             MOVE 0              TO RN-CONV
+000890     END-EVALUATE.
+000900     ADD RN-CONV                 TO RN-ROM-SUM.
+000910     IF RN-CONV > RN-PREV
+000920         COMPUTE RN-ROM-SUM = RN-ROM-SUM - (2 * RN-PREV)
+000930     END-IF.
+000940     MOVE RN-CONV                TO RN-PREV.
+000950 2000-EXIT.
+000960     EXIT.
